@@ -0,0 +1,17 @@
+      ******************************************************************
+      * AUDITREC - CHANGE-HISTORY RECORD FOR SALARY-RELATED DCLEMP     *
+      *            FIELDS (WORKDEPT, SALARY, BONUS, COMM).  ONE ROW IS *
+      *            WRITTEN PER FIELD CHANGED BY EMPUPDT, CARRYING A    *
+      *            BEFORE/AFTER IMAGE SO SALHIST CAN ANSWER "WHAT WAS  *
+      *            THIS VALUE AS OF A GIVEN DATE".                     *
+      ******************************************************************
+       01  AUDITREC.
+           05  AUDIT-EMPNO             PIC X(06).
+           05  AUDIT-FIELD-NAME        PIC X(10).
+               88  AUDIT-FLD-WORKDEPT           VALUE 'WORKDEPT'.
+               88  AUDIT-FLD-SALARY             VALUE 'SALARY'.
+               88  AUDIT-FLD-BONUS              VALUE 'BONUS'.
+               88  AUDIT-FLD-COMM                VALUE 'COMM'.
+           05  AUDIT-OLD-VALUE          PIC X(15).
+           05  AUDIT-NEW-VALUE          PIC X(15).
+           05  AUDIT-TIMESTAMP          PIC X(26).
