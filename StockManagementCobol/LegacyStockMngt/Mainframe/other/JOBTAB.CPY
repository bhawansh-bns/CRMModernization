@@ -0,0 +1,37 @@
+      ******************************************************************
+      * JOBTAB - VALID DCLEMP.JOB TITLES AND THEIR EXPECTED EDLEVEL    *
+      *          RANGE.  MAINTAINED BY HAND - UPDATE WHEN A JOB TITLE  *
+      *          IS ADDED OR RETIRED IN HR_DB.EMP.                     *
+      ******************************************************************
+       01  JOBTAB-VALUES-LIST.
+           05  FILLER PIC X(8)         VALUE 'PRES'.
+           05  FILLER PIC S9(4) COMP   VALUE 18.
+           05  FILLER PIC S9(4) COMP   VALUE 21.
+           05  FILLER PIC X(8)         VALUE 'MANAGER'.
+           05  FILLER PIC S9(4) COMP   VALUE 14.
+           05  FILLER PIC S9(4) COMP   VALUE 20.
+           05  FILLER PIC X(8)         VALUE 'SALESREP'.
+           05  FILLER PIC S9(4) COMP   VALUE 12.
+           05  FILLER PIC S9(4) COMP   VALUE 18.
+           05  FILLER PIC X(8)         VALUE 'ANALYST'.
+           05  FILLER PIC S9(4) COMP   VALUE 16.
+           05  FILLER PIC S9(4) COMP   VALUE 20.
+           05  FILLER PIC X(8)         VALUE 'FIELDREP'.
+           05  FILLER PIC S9(4) COMP   VALUE 10.
+           05  FILLER PIC S9(4) COMP   VALUE 16.
+           05  FILLER PIC X(8)         VALUE 'DESIGNER'.
+           05  FILLER PIC S9(4) COMP   VALUE 14.
+           05  FILLER PIC S9(4) COMP   VALUE 18.
+           05  FILLER PIC X(8)         VALUE 'CLERK'.
+           05  FILLER PIC S9(4) COMP   VALUE 8.
+           05  FILLER PIC S9(4) COMP   VALUE 14.
+           05  FILLER PIC X(8)         VALUE 'OPERATOR'.
+           05  FILLER PIC S9(4) COMP   VALUE 8.
+           05  FILLER PIC S9(4) COMP   VALUE 14.
+       01  JOBTAB-TABLE REDEFINES JOBTAB-VALUES-LIST.
+           05  JOBTAB-ENTRY OCCURS 8 TIMES
+                            INDEXED BY JOBTAB-IDX.
+               10  JOBTAB-JOB           PIC X(8).
+               10  JOBTAB-EDLEVEL-MIN   PIC S9(4) COMP.
+               10  JOBTAB-EDLEVEL-MAX   PIC S9(4) COMP.
+       01  JOBTAB-COUNT                 PIC S9(4) USAGE COMP VALUE 8.
