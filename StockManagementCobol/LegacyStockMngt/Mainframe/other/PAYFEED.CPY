@@ -0,0 +1,27 @@
+      ******************************************************************
+      * PAYFEED - FIXED-WIDTH, ZONED-DECIMAL EXTRACT LAYOUT FOR THE    *
+      *           DOWNSTREAM PAYROLL INTERFACE.  ONE DETAIL ROW PER    *
+      *           DCLEMP ROW, FOLLOWED BY A SINGLE TRAILER ROW CARRYING*
+      *           THE ROW COUNT AND CONTROL TOTALS PAYROLL USES TO     *
+      *           RECONCILE THE BATCH BEFORE THEY LOAD IT.  BOTH       *
+      *           RECORDS ARE THE SAME LENGTH SO THE FEED IS TRUE      *
+      *           FIXED-BLOCK.                                        *
+      ******************************************************************
+       01  PAYFEED-DETAIL.
+           05  PFD-REC-TYPE             PIC X(01).
+               88  PFD-IS-DETAIL                 VALUE 'D'.
+           05  PFD-EMPNO                PIC X(06).
+           05  PFD-FIRSTNME             PIC X(12).
+           05  PFD-LASTNAME             PIC X(15).
+           05  PFD-SALARY               PIC S9(7)V9(2).
+           05  PFD-BONUS                PIC S9(7)V9(2).
+           05  PFD-COMM                 PIC S9(7)V9(2).
+
+       01  PAYFEED-TRAILER.
+           05  PFT-REC-TYPE             PIC X(01).
+               88  PFT-IS-TRAILER                VALUE 'T'.
+           05  PFT-ROW-COUNT            PIC 9(07).
+           05  PFT-TOTAL-SALARY         PIC S9(09)V9(2).
+           05  PFT-TOTAL-BONUS          PIC S9(09)V9(2).
+           05  PFT-TOTAL-COMM           PIC S9(09)V9(2).
+           05  PFT-FILLER               PIC X(20).
