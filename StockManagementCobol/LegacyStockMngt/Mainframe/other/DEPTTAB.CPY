@@ -0,0 +1,31 @@
+      ******************************************************************
+      * DEPTTAB - VALID WORKDEPT VALUES FOR DCLEMP.WORKDEPT            *
+      *           MAINTAINED BY HAND - UPDATE WHEN A DEPARTMENT IS     *
+      *           ADDED OR RETIRED IN HR_DB.EMP.                       *
+      ******************************************************************
+       01  DEPTTAB-VALUES-LIST.
+           05  FILLER PIC X(3) VALUE 'A00'.
+           05  FILLER PIC X(3) VALUE 'B01'.
+           05  FILLER PIC X(3) VALUE 'C01'.
+           05  FILLER PIC X(3) VALUE 'D01'.
+           05  FILLER PIC X(3) VALUE 'D11'.
+           05  FILLER PIC X(3) VALUE 'D21'.
+           05  FILLER PIC X(3) VALUE 'E01'.
+           05  FILLER PIC X(3) VALUE 'E11'.
+           05  FILLER PIC X(3) VALUE 'E21'.
+           05  FILLER PIC X(3) VALUE 'F01'.
+           05  FILLER PIC X(3) VALUE 'G01'.
+           05  FILLER PIC X(3) VALUE 'H01'.
+           05  FILLER PIC X(3) VALUE 'I01'.
+           05  FILLER PIC X(3) VALUE 'J01'.
+           05  FILLER PIC X(3) VALUE 'K01'.
+           05  FILLER PIC X(3) VALUE 'L01'.
+           05  FILLER PIC X(3) VALUE 'M01'.
+           05  FILLER PIC X(3) VALUE 'N01'.
+           05  FILLER PIC X(3) VALUE 'O01'.
+           05  FILLER PIC X(3) VALUE 'P01'.
+       01  DEPTTAB-TABLE REDEFINES DEPTTAB-VALUES-LIST.
+           05  DEPTTAB-CODE OCCURS 20 TIMES
+                            INDEXED BY DEPTTAB-IDX
+                            PIC X(3).
+       01  DEPTTAB-COUNT               PIC S9(4) USAGE COMP VALUE 20.
