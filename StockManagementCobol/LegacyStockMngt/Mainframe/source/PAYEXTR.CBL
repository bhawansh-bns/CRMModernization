@@ -0,0 +1,147 @@
+      ******************************************************************
+      * PROGRAM-ID: PAYEXTR                                            *
+      * AUTHOR:     R. KESSLER - HR SYSTEMS                            *
+      * INSTALLATION: HR_DB BATCH SUITE                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * REMARKS.                                                       *
+      *     READS DCLEMP AND REFORMATS EMPNO/FIRSTNME/LASTNAME AND THE *
+      *     COMP-3 SALARY/BONUS/COMM FIELDS INTO THE FLAT ZONED-DECIMAL*
+      *     PAYFEED LAYOUT THE DOWNSTREAM PAYROLL LOADER EXPECTS,      *
+      *     THEN APPENDS A TRAILER ROW WITH THE ROW COUNT AND CONTROL  *
+      *     TOTALS SO PAYROLL CAN RECONCILE THE BATCH BEFORE LOADING.  *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.                                          *
+      *   08/09/2026 RAK  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYEXTR.
+       AUTHOR. R. KESSLER.
+       INSTALLATION. HR_DB BATCH SUITE.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-IN-FILE   ASSIGN TO EMPIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPIN-STATUS.
+
+           SELECT PAYFEED-FILE  ASSIGN TO PAYFEED
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYFEED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-IN-FILE
+           RECORDING MODE IS F.
+           COPY EMP.
+
+       FD  PAYFEED-FILE
+           RECORDING MODE IS F.
+           COPY PAYFEED.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPIN-STATUS             PIC X(02) VALUE SPACES.
+           88  WS-EMPIN-OK                       VALUE '00'.
+       01  WS-PAYFEED-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF                        VALUE 'Y'.
+
+       01  WS-ROWS-WRITTEN             PIC S9(07) USAGE COMP VALUE ZERO.
+       01  WS-TOTAL-SALARY             PIC S9(09)V9(2) USAGE COMP-3
+                                        VALUE ZERO.
+       01  WS-TOTAL-BONUS              PIC S9(09)V9(2) USAGE COMP-3
+                                        VALUE ZERO.
+       01  WS-TOTAL-COMM               PIC S9(09)V9(2) USAGE COMP-3
+                                        VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EMPIN  THRU 2000-EXIT.
+           PERFORM 3000-WRITE-TRAILER  THRU 3000-EXIT.
+           PERFORM 4000-FINALIZE       THRU 4000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE                                                 *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  EMP-IN-FILE.
+           OPEN OUTPUT PAYFEED-FILE.
+           IF NOT WS-EMPIN-OK
+               DISPLAY 'PAYEXTR: UNABLE TO OPEN EMPIN, STATUS='
+                       WS-EMPIN-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-EMPIN - REFORMAT EVERY DCLEMP ROW TO PAYFEED-DETAIL*
+      ******************************************************************
+       2000-PROCESS-EMPIN.
+           PERFORM 2100-READ-EMPIN THRU 2100-EXIT.
+           PERFORM UNTIL WS-EOF
+               PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+               PERFORM 2100-READ-EMPIN THRU 2100-EXIT
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EMPIN.
+           READ EMP-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-DETAIL.
+           MOVE 'D'                  TO PFD-REC-TYPE.
+           MOVE EMPNO OF DCLEMP      TO PFD-EMPNO.
+           MOVE FIRSTNME-TEXT OF DCLEMP TO PFD-FIRSTNME.
+           MOVE LASTNAME-TEXT OF DCLEMP TO PFD-LASTNAME.
+           MOVE SALARY OF DCLEMP     TO PFD-SALARY.
+           MOVE BONUS  OF DCLEMP     TO PFD-BONUS.
+           MOVE COMM   OF DCLEMP     TO PFD-COMM.
+           WRITE PAYFEED-DETAIL.
+           ADD 1                     TO WS-ROWS-WRITTEN.
+           ADD SALARY OF DCLEMP      TO WS-TOTAL-SALARY.
+           ADD BONUS  OF DCLEMP      TO WS-TOTAL-BONUS.
+           ADD COMM   OF DCLEMP      TO WS-TOTAL-COMM.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-WRITE-TRAILER - ROW COUNT AND CONTROL TOTALS FOR PAYROLL  *
+      ******************************************************************
+       3000-WRITE-TRAILER.
+           MOVE 'T'                  TO PFT-REC-TYPE.
+           MOVE WS-ROWS-WRITTEN      TO PFT-ROW-COUNT.
+           MOVE WS-TOTAL-SALARY      TO PFT-TOTAL-SALARY.
+           MOVE WS-TOTAL-BONUS       TO PFT-TOTAL-BONUS.
+           MOVE WS-TOTAL-COMM        TO PFT-TOTAL-COMM.
+           MOVE SPACES               TO PFT-FILLER.
+           WRITE PAYFEED-TRAILER.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-FINALIZE                                                   *
+      ******************************************************************
+       4000-FINALIZE.
+           CLOSE EMP-IN-FILE
+                 PAYFEED-FILE.
+           DISPLAY 'PAYEXTR: ROWS EXTRACTED..... ' WS-ROWS-WRITTEN.
+       4000-EXIT.
+           EXIT.
