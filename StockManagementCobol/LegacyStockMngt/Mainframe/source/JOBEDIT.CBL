@@ -0,0 +1,235 @@
+      ******************************************************************
+      * PROGRAM-ID: JOBEDIT                                            *
+      * AUTHOR:     R. KESSLER - HR SYSTEMS                            *
+      * INSTALLATION: HR_DB BATCH SUITE                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * REMARKS.                                                       *
+      *     VALIDATES DCLEMP.JOB AGAINST THE JOBTAB REFERENCE TABLE    *
+      *     AND CHECKS EDLEVEL FALLS INSIDE THAT JOB'S EXPECTED        *
+      *     RANGE.  ANY ROW WHOSE JOB TITLE ISN'T ON JOBTAB, OR WHOSE  *
+      *     EDLEVEL FALLS OUTSIDE THE JOB'S RANGE, IS LISTED ON AN     *
+      *     EXCEPTION REPORT WITH A REASON CODE.                       *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.                                          *
+      *   08/09/2026 RAK  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBEDIT.
+       AUTHOR. R. KESSLER.
+       INSTALLATION. HR_DB BATCH SUITE.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-IN-FILE  ASSIGN TO EMPIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPIN-STATUS.
+
+           SELECT RPT-FILE     ASSIGN TO JOBEXCPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-IN-FILE
+           RECORDING MODE IS F.
+           COPY EMP.
+
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPIN-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-EMPIN-OK                    VALUE '00'.
+       01  WS-RPT-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+           05  WS-MISMATCH-SW      PIC X(01) VALUE 'N'.
+               88  WS-ROW-MISMATCH           VALUE 'Y'.
+           05  WS-FOUND-SW         PIC X(01) VALUE 'N'.
+               88  WS-JOB-FOUND               VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ROWS-READ        PIC S9(7) USAGE COMP VALUE ZERO.
+           05  WS-ROWS-OK          PIC S9(7) USAGE COMP VALUE ZERO.
+           05  WS-ROWS-MISMATCH    PIC S9(7) USAGE COMP VALUE ZERO.
+
+       COPY JOBTAB.
+
+       01  WS-MATCHED-MIN          PIC S9(4) USAGE COMP.
+       01  WS-MATCHED-MAX          PIC S9(4) USAGE COMP.
+
+       01  WS-REASON-LIST.
+           05  WS-REASON-ENTRY OCCURS 2 TIMES
+                               INDEXED BY WS-REASON-IDX.
+               10  WS-REASON-CODE      PIC X(04).
+               10  WS-REASON-TEXT      PIC X(40).
+       01  WS-THIS-REASON          PIC S9(4) USAGE COMP.
+
+      ******************************************************************
+      * EXCEPTION REPORT LINES                                         *
+      ******************************************************************
+       01  WS-RPT-HEADING-1.
+           05  FILLER              PIC X(40) VALUE
+               'JOBEDIT - JOB/EDLEVEL EDIT EXCEPTION RPT'.
+       01  WS-RPT-HEADING-2.
+           05  FILLER              PIC X(06) VALUE 'EMPNO'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE 'JOB'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'EDLVL'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'RSN'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(40) VALUE 'REASON DESCRIPTION'.
+       01  WS-RPT-DETAIL.
+           05  RD-EMPNO            PIC X(06).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  RD-JOB              PIC X(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  RD-EDLEVEL          PIC ZZZ9.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  RD-REASON-CODE      PIC X(04).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  RD-REASON-TEXT      PIC X(40).
+       01  WS-RPT-TOTALS.
+           05  FILLER              PIC X(18) VALUE 'ROWS READ.......'.
+           05  RT-ROWS-READ        PIC ZZZ,ZZ9.
+       01  WS-RPT-TOTALS-OK.
+           05  FILLER              PIC X(18) VALUE 'ROWS MATCHED.....'.
+           05  RT-ROWS-OK          PIC ZZZ,ZZ9.
+       01  WS-RPT-TOTALS-MIS.
+           05  FILLER              PIC X(18) VALUE 'ROWS MISMATCHED..'.
+           05  RT-ROWS-MISMATCH    PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE  THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-FINALIZE     THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, LOAD REASON TABLE, PRIME READ    *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  EMP-IN-FILE
+                OUTPUT RPT-FILE.
+           IF NOT WS-EMPIN-OK
+               DISPLAY 'JOBEDIT: UNABLE TO OPEN EMPIN, STATUS='
+                       WS-EMPIN-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+
+           MOVE 'J001' TO WS-REASON-CODE (1).
+           MOVE 'JOB TITLE NOT ON VALID JOB LIST'
+               TO WS-REASON-TEXT (1).
+           MOVE 'J002' TO WS-REASON-CODE (2).
+           MOVE 'EDLEVEL OUTSIDE RANGE FOR THIS JOB'
+               TO WS-REASON-TEXT (2).
+
+           WRITE RPT-LINE FROM WS-RPT-HEADING-1.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-HEADING-2.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM 2100-READ-EMPIN THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-FILE - VALIDATE ONE DCLEMP ROW'S JOB/EDLEVEL PAIR *
+      ******************************************************************
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-ROWS-READ.
+           MOVE 'N' TO WS-MISMATCH-SW.
+           PERFORM 2200-EDIT-JOB THRU 2200-EXIT.
+
+           IF WS-ROW-MISMATCH
+               ADD 1 TO WS-ROWS-MISMATCH
+           ELSE
+               ADD 1 TO WS-ROWS-OK
+           END-IF.
+
+           PERFORM 2100-READ-EMPIN THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EMPIN.
+           READ EMP-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-EDIT-JOB - LOOK UP JOB ON JOBTAB, THEN CHECK EDLEVEL      *
+      ******************************************************************
+       2200-EDIT-JOB.
+           MOVE 'N' TO WS-FOUND-SW.
+           SET JOBTAB-IDX TO 1.
+           SEARCH JOBTAB-ENTRY
+               AT END
+                   MOVE 1 TO WS-THIS-REASON
+                   PERFORM 2900-WRITE-MISMATCH-LINE THRU 2900-EXIT
+               WHEN JOBTAB-JOB (JOBTAB-IDX) EQUAL JOB OF DCLEMP
+                   MOVE 'Y'                     TO WS-FOUND-SW
+                   MOVE JOBTAB-EDLEVEL-MIN (JOBTAB-IDX)
+                                                 TO WS-MATCHED-MIN
+                   MOVE JOBTAB-EDLEVEL-MAX (JOBTAB-IDX)
+                                                 TO WS-MATCHED-MAX
+           END-SEARCH.
+
+           IF WS-JOB-FOUND
+               IF EDLEVEL OF DCLEMP < WS-MATCHED-MIN
+                   OR EDLEVEL OF DCLEMP > WS-MATCHED-MAX
+                   MOVE 2 TO WS-THIS-REASON
+                   PERFORM 2900-WRITE-MISMATCH-LINE THRU 2900-EXIT
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2900-WRITE-MISMATCH-LINE.
+           MOVE 'Y' TO WS-MISMATCH-SW.
+           MOVE EMPNO   OF DCLEMP TO RD-EMPNO.
+           MOVE JOB     OF DCLEMP TO RD-JOB.
+           MOVE EDLEVEL OF DCLEMP TO RD-EDLEVEL.
+           MOVE WS-REASON-CODE (WS-THIS-REASON) TO RD-REASON-CODE.
+           MOVE WS-REASON-TEXT (WS-THIS-REASON) TO RD-REASON-TEXT.
+           WRITE RPT-LINE FROM WS-RPT-DETAIL.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE - WRITE TOTALS AND CLOSE FILES                   *
+      ******************************************************************
+       3000-FINALIZE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-ROWS-READ      TO RT-ROWS-READ.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS.
+           MOVE WS-ROWS-OK        TO RT-ROWS-OK.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS-OK.
+           MOVE WS-ROWS-MISMATCH  TO RT-ROWS-MISMATCH.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS-MIS.
+
+           CLOSE EMP-IN-FILE
+                 RPT-FILE.
+       3000-EXIT.
+           EXIT.
