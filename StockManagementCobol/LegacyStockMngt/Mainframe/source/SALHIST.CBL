@@ -0,0 +1,286 @@
+      ******************************************************************
+      * PROGRAM-ID: SALHIST                                            *
+      * AUTHOR:     R. KESSLER - HR SYSTEMS                            *
+      * INSTALLATION: HR_DB BATCH SUITE                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * REMARKS.                                                       *
+      *     READS THE AUDIT FILE WRITTEN BY EMPUPDT AND ANSWERS "WHAT  *
+      *     WAS WORKDEPT/SALARY/BONUS/COMM FOR ONE EMPLOYEE AS OF A    *
+      *     GIVEN DATE" FOR THE EMPNO AND AS-OF TIMESTAMP NAMED ON THE *
+      *     CONTROL CARD.  AUDIT ROWS FOR THAT EMPNO ARE SORTED INTO   *
+      *     TIMESTAMP ORDER AND SCANNED FORWARD; THE LAST NEW-VALUE    *
+      *     SEEN AT OR BEFORE THE AS-OF TIMESTAMP, PER FIELD, IS THE   *
+      *     ANSWER.  A FIELD WITH NO QUALIFYING AUDIT ROW MEANS THE    *
+      *     VALUE WAS NEVER CHANGED ON OR BEFORE THAT DATE AND IS      *
+      *     REPORTED AS SUCH RATHER THAN GUESSED AT.                   *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.                                          *
+      *   08/09/2026 RAK  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALHIST.
+       AUTHOR. R. KESSLER.
+       INSTALLATION. HR_DB BATCH SUITE.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE    ASSIGN TO EMPAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CTL-FILE      ASSIGN TO SALHCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SALHSORT.
+
+           SELECT RPT-FILE      ASSIGN TO SALHRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  CTL-FILE
+           RECORDING MODE IS F.
+       01  CTL-RECORD.
+           05  CTL-EMPNO               PIC X(06).
+           05  CTL-AS-OF-TIMESTAMP     PIC X(26).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-AUDITREC.
+           05  SORT-EMPNO              PIC X(06).
+           05  SORT-FIELD-NAME         PIC X(10).
+           05  SORT-OLD-VALUE          PIC X(15).
+           05  SORT-NEW-VALUE          PIC X(15).
+           05  SORT-TIMESTAMP          PIC X(26).
+
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-CTL-STATUS               PIC X(02) VALUE SPACES.
+           88  WS-CTL-OK                         VALUE '00'.
+       01  WS-RPT-STATUS               PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF                        VALUE 'Y'.
+
+       01  WS-CTL-EMPNO                PIC X(06).
+       01  WS-CTL-AS-OF-TIMESTAMP      PIC X(26).
+
+      ******************************************************************
+      * ONE ACCUMULATOR ENTRY PER TRACKED FIELD                        *
+      ******************************************************************
+       01  WS-FIELD-TABLE-VALUES.
+           05  FILLER  PIC X(10) VALUE 'WORKDEPT'.
+           05  FILLER  PIC X(10) VALUE 'SALARY'.
+           05  FILLER  PIC X(10) VALUE 'BONUS'.
+           05  FILLER  PIC X(10) VALUE 'COMM'.
+       01  WS-FIELD-TABLE REDEFINES WS-FIELD-TABLE-VALUES.
+           05  WS-FIELD-ENTRY OCCURS 4 TIMES INDEXED BY WS-FLD-IDX.
+               10  WS-FIELD-NAME        PIC X(10).
+
+       01  WS-FIELD-COUNT               PIC S9(04) USAGE COMP VALUE 4.
+       01  WS-ANSWER-TABLE.
+           05  WS-ANSWER-ENTRY OCCURS 4 TIMES INDEXED BY WS-ANS-IDX.
+               10  WS-ANSWER-VALUE      PIC X(15) VALUE SPACES.
+               10  WS-ANSWER-FOUND-SW   PIC X(01) VALUE 'N'.
+                   88  WS-ANSWER-FOUND            VALUE 'Y'.
+
+       01  WS-SEARCH-IDX                PIC S9(04) USAGE COMP.
+
+       01  WS-ROWS-READ            PIC S9(07) USAGE COMP VALUE ZERO.
+       01  WS-ROWS-MATCHED         PIC S9(07) USAGE COMP VALUE ZERO.
+
+      ******************************************************************
+      * REPORT LINES                                                    *
+      ******************************************************************
+       01  WS-RPT-HEADING-1.
+           05  FILLER  PIC X(40) VALUE
+               'SALHIST - SALARY/DEPT HISTORY LOOKUP'.
+       01  WS-RPT-HEADING-2.
+           05  FILLER  PIC X(09) VALUE 'EMPNO: '.
+           05  RH-EMPNO                PIC X(06).
+       01  WS-RPT-HEADING-3.
+           05  FILLER  PIC X(09) VALUE 'AS OF: '.
+           05  RH-AS-OF                PIC X(26).
+       01  WS-RPT-HEADING-4.
+           05  FILLER  PIC X(10) VALUE 'FIELD'.
+           05  FILLER  PIC X(04) VALUE SPACES.
+           05  FILLER  PIC X(15) VALUE 'VALUE'.
+       01  WS-RPT-DETAIL.
+           05  RD-FIELD-NAME           PIC X(10).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RD-VALUE                PIC X(15).
+       01  WS-RPT-NOT-FOUND.
+           05  RD-NF-FIELD-NAME        PIC X(10).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER  PIC X(30) VALUE
+               'NO CHANGE ON OR BEFORE DATE'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+           PERFORM 2000-SORT-AUDIT     THRU 2000-EXIT.
+           PERFORM 3000-PRODUCE-ANSWER THRU 3000-EXIT.
+           PERFORM 4000-FINALIZE       THRU 4000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - READ THE CONTROL CARD                        *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT CTL-FILE.
+           IF NOT WS-CTL-OK
+               DISPLAY 'SALHIST: UNABLE TO OPEN SALHCTL, STATUS='
+                       WS-CTL-STATUS
+           ELSE
+               READ CTL-FILE
+                   AT END
+                       DISPLAY 'SALHIST: SALHCTL IS EMPTY'
+               END-READ
+               MOVE CTL-EMPNO           TO WS-CTL-EMPNO
+               MOVE CTL-AS-OF-TIMESTAMP TO WS-CTL-AS-OF-TIMESTAMP
+           END-IF.
+           CLOSE CTL-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-SORT-AUDIT - PULL ONLY THIS EMPNO'S AUDIT ROWS, SORTED    *
+      *                   INTO FIELD-NAME/TIMESTAMP ORDER              *
+      ******************************************************************
+       2000-SORT-AUDIT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-FIELD-NAME SORT-TIMESTAMP
+               INPUT PROCEDURE IS 2100-LOAD-SORT THRU 2100-EXIT
+               OUTPUT PROCEDURE IS 2500-SCAN-SORT THRU 2500-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LOAD-SORT.
+           OPEN INPUT AUDIT-FILE.
+           PERFORM 2110-READ-AUDIT THRU 2110-EXIT.
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-ROWS-READ
+               IF AUDIT-EMPNO EQUAL WS-CTL-EMPNO
+                   ADD 1 TO WS-ROWS-MATCHED
+                   MOVE AUDIT-EMPNO      TO SORT-EMPNO
+                   MOVE AUDIT-FIELD-NAME TO SORT-FIELD-NAME
+                   MOVE AUDIT-OLD-VALUE  TO SORT-OLD-VALUE
+                   MOVE AUDIT-NEW-VALUE  TO SORT-NEW-VALUE
+                   MOVE AUDIT-TIMESTAMP  TO SORT-TIMESTAMP
+                   RELEASE SORT-AUDITREC
+               END-IF
+               PERFORM 2110-READ-AUDIT THRU 2110-EXIT
+           END-PERFORM.
+           CLOSE AUDIT-FILE.
+           MOVE 'N' TO WS-EOF-SW.
+       2100-EXIT.
+           EXIT.
+
+       2110-READ-AUDIT.
+           READ AUDIT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-SCAN-SORT - FOR EACH FIELD, THE LAST NEW-VALUE SEEN AT OR *
+      *                  BEFORE THE AS-OF TIMESTAMP WINS (ROWS ARRIVE  *
+      *                  HERE IN FIELD-NAME/TIMESTAMP ASCENDING ORDER) *
+      ******************************************************************
+       2500-SCAN-SORT.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-RETURN.
+           PERFORM UNTIL WS-EOF
+               IF SORT-TIMESTAMP NOT GREATER THAN WS-CTL-AS-OF-TIMESTAMP
+                   PERFORM 2600-POST-ANSWER THRU 2600-EXIT
+               END-IF
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+               END-RETURN
+           END-PERFORM.
+       2500-EXIT.
+           EXIT.
+
+       2600-POST-ANSWER.
+           SET WS-FLD-IDX TO 1.
+           SEARCH WS-FIELD-ENTRY
+               AT END
+                   DISPLAY 'SALHIST: UNKNOWN FIELD ON AUDIT FILE - '
+                           SORT-FIELD-NAME
+               WHEN WS-FIELD-NAME (WS-FLD-IDX) EQUAL SORT-FIELD-NAME
+                   MOVE SORT-NEW-VALUE TO WS-ANSWER-VALUE (WS-FLD-IDX)
+                   MOVE 'Y'      TO WS-ANSWER-FOUND-SW (WS-FLD-IDX)
+           END-SEARCH.
+       2600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PRODUCE-ANSWER - WRITE THE LOOKUP REPORT                  *
+      ******************************************************************
+       3000-PRODUCE-ANSWER.
+           OPEN OUTPUT RPT-FILE.
+           WRITE RPT-LINE FROM WS-RPT-HEADING-1.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-CTL-EMPNO TO RH-EMPNO.
+           WRITE RPT-LINE FROM WS-RPT-HEADING-2.
+           MOVE WS-CTL-AS-OF-TIMESTAMP TO RH-AS-OF.
+           WRITE RPT-LINE FROM WS-RPT-HEADING-3.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-HEADING-4.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM 3100-WRITE-ANSWER-LINE THRU 3100-EXIT
+               VARYING WS-FLD-IDX FROM 1 BY 1
+               UNTIL WS-FLD-IDX GREATER THAN WS-FIELD-COUNT.
+
+           CLOSE RPT-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-WRITE-ANSWER-LINE.
+           IF WS-ANSWER-FOUND (WS-FLD-IDX)
+               MOVE WS-FIELD-NAME (WS-FLD-IDX)    TO RD-FIELD-NAME
+               MOVE WS-ANSWER-VALUE (WS-FLD-IDX)  TO RD-VALUE
+               WRITE RPT-LINE FROM WS-RPT-DETAIL
+           ELSE
+               MOVE WS-FIELD-NAME (WS-FLD-IDX)    TO RD-NF-FIELD-NAME
+               WRITE RPT-LINE FROM WS-RPT-NOT-FOUND
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-FINALIZE                                                   *
+      ******************************************************************
+       4000-FINALIZE.
+           DISPLAY 'SALHIST: AUDIT ROWS READ.... ' WS-ROWS-READ.
+           DISPLAY 'SALHIST: AUDIT ROWS MATCHED.. ' WS-ROWS-MATCHED.
+       4000-EXIT.
+           EXIT.
