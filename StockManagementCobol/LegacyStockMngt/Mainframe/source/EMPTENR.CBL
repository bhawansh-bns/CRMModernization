@@ -0,0 +1,447 @@
+      ******************************************************************
+      * PROGRAM-ID: EMPTENR                                            *
+      * AUTHOR:     R. KESSLER - HR SYSTEMS                            *
+      * INSTALLATION: HR_DB BATCH SUITE                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * REMARKS.                                                       *
+      *     READS DCLEMP AND, AS OF THE RUN DATE NAMED ON THE CONTROL  *
+      *     CARD, COMPUTES EACH EMPLOYEE'S LENGTH OF SERVICE (FROM     *
+      *     HIREDATE) AND AGE (FROM BIRTHDATE), FLAGS ANYONE WHOSE     *
+      *     5/10/15/20-YEAR HIRE ANNIVERSARY FALLS IN THE CONTROL      *
+      *     CARD'S LOOKAHEAD WINDOW, AND LISTS ANYONE AT OR PAST THE   *
+      *     CONTROL CARD'S RETIREMENT AGE.  DCLEMP CARRIES NO STATUS   *
+      *     FLAG, SO EVERY ROW ON THE EXTRACT IS TREATED AS A CURRENT, *
+      *     ACTIVE EMPLOYEE FOR THE RETIREMENT-AGE LISTING.            *
+      *     HIREDATE/BIRTHDATE ARE THE STANDARD DB2 EXTERNAL DATE      *
+      *     FORM, 'YYYY-MM-DD'.  DATE ARITHMETIC IS DONE BY CONVERTING *
+      *     EACH DATE TO A JULIAN DAY NUMBER WITH THE STANDARD CIVIL   *
+      *     CALENDAR FORMULA SO LEAP YEARS FALL OUT NATURALLY.         *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.                                          *
+      *   08/09/2026 RAK  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPTENR.
+       AUTHOR. R. KESSLER.
+       INSTALLATION. HR_DB BATCH SUITE.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-IN-FILE  ASSIGN TO EMPIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPIN-STATUS.
+
+           SELECT CTL-FILE     ASSIGN TO TENRCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT RPT-FILE     ASSIGN TO EMPTENRP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-IN-FILE
+           RECORDING MODE IS F.
+           COPY EMP.
+
+       FD  CTL-FILE
+           RECORDING MODE IS F.
+       01  CTL-RECORD.
+           05  CTL-RUN-DATE             PIC X(10).
+           05  CTL-RETIREMENT-AGE       PIC 9(03).
+           05  CTL-ANNIV-WINDOW-DAYS    PIC 9(03).
+
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPIN-STATUS             PIC X(02) VALUE SPACES.
+           88  WS-EMPIN-OK                       VALUE '00'.
+       01  WS-CTL-STATUS               PIC X(02) VALUE SPACES.
+           88  WS-CTL-OK                         VALUE '00'.
+       01  WS-RPT-STATUS               PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF                        VALUE 'Y'.
+
+       01  WS-RUN-DATE                 PIC X(10).
+       01  WS-RETIREMENT-AGE           PIC S9(04) USAGE COMP.
+       01  WS-ANNIV-WINDOW-DAYS        PIC S9(04) USAGE COMP.
+
+      ******************************************************************
+      * MILESTONE ANNIVERSARY YEARS                                    *
+      ******************************************************************
+       01  WS-MILESTONE-VALUES-LIST.
+           05  FILLER PIC S9(4) COMP VALUE 5.
+           05  FILLER PIC S9(4) COMP VALUE 10.
+           05  FILLER PIC S9(4) COMP VALUE 15.
+           05  FILLER PIC S9(4) COMP VALUE 20.
+       01  WS-MILESTONE-TABLE REDEFINES WS-MILESTONE-VALUES-LIST.
+           05  WS-MILESTONE-YEARS OCCURS 4 TIMES
+                                  INDEXED BY WS-MILESTONE-IDX
+                                  PIC S9(4) COMP.
+
+      ******************************************************************
+      * GENERIC DATE-TO-JULIAN-DAY-NUMBER WORK AREA                   *
+      ******************************************************************
+       01  WS-DATE-IN                  PIC X(10).
+       01  WS-DATE-YEAR                PIC S9(04) USAGE COMP.
+       01  WS-DATE-MONTH               PIC S9(04) USAGE COMP.
+       01  WS-DATE-DAY                 PIC S9(04) USAGE COMP.
+       01  WS-DATE-A                   PIC S9(09) USAGE COMP.
+       01  WS-DATE-Y2                  PIC S9(09) USAGE COMP.
+       01  WS-DATE-M2                  PIC S9(09) USAGE COMP.
+       01  WS-DATE-JDN                 PIC S9(09) USAGE COMP.
+
+       01  WS-RUN-JDN                  PIC S9(09) USAGE COMP.
+       01  WS-HIRE-JDN                 PIC S9(09) USAGE COMP.
+       01  WS-BIRTH-JDN                PIC S9(09) USAGE COMP.
+
+       01  WS-RUN-YEAR                 PIC S9(04) USAGE COMP.
+       01  WS-RUN-MONTH                PIC S9(04) USAGE COMP.
+       01  WS-RUN-DAY                  PIC S9(04) USAGE COMP.
+       01  WS-HIRE-YEAR                PIC S9(04) USAGE COMP.
+       01  WS-HIRE-MONTH                PIC S9(04) USAGE COMP.
+       01  WS-HIRE-DAY                  PIC S9(04) USAGE COMP.
+       01  WS-BIRTH-YEAR                PIC S9(04) USAGE COMP.
+       01  WS-BIRTH-MONTH               PIC S9(04) USAGE COMP.
+       01  WS-BIRTH-DAY                 PIC S9(04) USAGE COMP.
+
+       01  WS-SERVICE-YEARS            PIC S9(04) USAGE COMP.
+       01  WS-AGE-YEARS                PIC S9(04) USAGE COMP.
+
+       01  WS-ANNIV-DATE                PIC X(10).
+       01  WS-ANNIV-YEAR                PIC S9(04) USAGE COMP.
+       01  WS-ANNIV-SERVICE-YEARS       PIC S9(04) USAGE COMP.
+       01  WS-ANNIV-JDN                 PIC S9(09) USAGE COMP.
+       01  WS-DAYS-UNTIL-ANNIV          PIC S9(09) USAGE COMP.
+
+       01  WS-ANNIV-YEAR-EDIT           PIC 9(04).
+       01  WS-MONTH-EDIT                PIC 9(02).
+       01  WS-DAY-EDIT                  PIC 9(02).
+       01  WS-LEAP-QUOT                 PIC S9(09) USAGE COMP.
+       01  WS-LEAP-REM                  PIC S9(09) USAGE COMP.
+       01  WS-LEAP-SW                   PIC X(01) VALUE 'N'.
+           88  WS-ANNIV-YEAR-LEAP                 VALUE 'Y'.
+       01  WS-ANNIV-SVC-YEARS-EDIT      PIC Z9.
+       01  WS-DAYS-UNTIL-ANNIV-EDIT     PIC ZZ9.
+
+       01  WS-FOUND-SW                  PIC X(01) VALUE 'N'.
+           88  WS-MILESTONE-HIT                   VALUE 'Y'.
+
+       01  WS-ROWS-READ            PIC S9(07) USAGE COMP VALUE ZERO.
+       01  WS-ROWS-ANNIV           PIC S9(07) USAGE COMP VALUE ZERO.
+       01  WS-ROWS-RETIRE          PIC S9(07) USAGE COMP VALUE ZERO.
+
+      ******************************************************************
+      * REPORT LINES                                                    *
+      ******************************************************************
+       01  WS-RPT-HEADING-1.
+           05  FILLER  PIC X(44) VALUE
+               'EMPTENR - TENURE/ANNIVERSARY/RETIREMENT RPT'.
+       01  WS-RPT-HEADING-2.
+           05  FILLER  PIC X(06) VALUE 'EMPNO'.
+           05  FILLER  PIC X(03) VALUE SPACES.
+           05  FILLER  PIC X(10) VALUE 'HIREDATE'.
+           05  FILLER  PIC X(03) VALUE SPACES.
+           05  FILLER  PIC X(04) VALUE 'SVC'.
+           05  FILLER  PIC X(03) VALUE SPACES.
+           05  FILLER  PIC X(04) VALUE 'AGE'.
+           05  FILLER  PIC X(03) VALUE SPACES.
+           05  FILLER  PIC X(40) VALUE 'NOTE'.
+       01  WS-RPT-DETAIL.
+           05  RD-EMPNO                PIC X(06).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RD-HIREDATE             PIC X(10).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RD-SERVICE-YEARS        PIC ZZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RD-AGE-YEARS            PIC ZZZ9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RD-NOTE                 PIC X(40).
+       01  WS-RPT-TOTALS.
+           05  FILLER  PIC X(20) VALUE 'ROWS READ...........'.
+           05  RT-ROWS-READ            PIC ZZZ,ZZ9.
+       01  WS-RPT-TOTALS-ANNIV.
+           05  FILLER  PIC X(20) VALUE 'ANNIVERSARIES DUE...'.
+           05  RT-ROWS-ANNIV           PIC ZZZ,ZZ9.
+       01  WS-RPT-TOTALS-RETIRE.
+           05  FILLER  PIC X(20) VALUE 'PAST RETIREMENT AGE.'.
+           05  RT-ROWS-RETIRE          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-FINALIZE       THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - READ THE CONTROL CARD, OPEN FILES            *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT CTL-FILE.
+           IF NOT WS-CTL-OK
+               DISPLAY 'EMPTENR: UNABLE TO OPEN TENRCTL, STATUS='
+                       WS-CTL-STATUS
+           ELSE
+               READ CTL-FILE
+                   AT END
+                       DISPLAY 'EMPTENR: TENRCTL IS EMPTY'
+               END-READ
+               MOVE CTL-RUN-DATE          TO WS-RUN-DATE
+               MOVE CTL-RETIREMENT-AGE    TO WS-RETIREMENT-AGE
+               MOVE CTL-ANNIV-WINDOW-DAYS TO WS-ANNIV-WINDOW-DAYS
+           END-IF.
+           CLOSE CTL-FILE.
+
+           MOVE WS-RUN-DATE TO WS-DATE-IN.
+           PERFORM 2300-CONVERT-DATE THRU 2300-EXIT.
+           MOVE WS-DATE-JDN   TO WS-RUN-JDN.
+           MOVE WS-DATE-YEAR  TO WS-RUN-YEAR.
+           MOVE WS-DATE-MONTH TO WS-RUN-MONTH.
+           MOVE WS-DATE-DAY   TO WS-RUN-DAY.
+
+           OPEN INPUT  EMP-IN-FILE.
+           OPEN OUTPUT RPT-FILE.
+           IF NOT WS-EMPIN-OK
+               DISPLAY 'EMPTENR: UNABLE TO OPEN EMPIN, STATUS='
+                       WS-EMPIN-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+
+           WRITE RPT-LINE FROM WS-RPT-HEADING-1.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-HEADING-2.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM 2100-READ-EMPIN THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-FILE - COMPUTE SERVICE/AGE, CHECK MILESTONES     *
+      ******************************************************************
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-ROWS-READ.
+
+           MOVE HIREDATE OF DCLEMP TO WS-DATE-IN.
+           PERFORM 2300-CONVERT-DATE THRU 2300-EXIT.
+           MOVE WS-DATE-JDN   TO WS-HIRE-JDN.
+           MOVE WS-DATE-YEAR  TO WS-HIRE-YEAR.
+           MOVE WS-DATE-MONTH TO WS-HIRE-MONTH.
+           MOVE WS-DATE-DAY   TO WS-HIRE-DAY.
+
+           MOVE BIRTHDATE OF DCLEMP TO WS-DATE-IN.
+           PERFORM 2300-CONVERT-DATE THRU 2300-EXIT.
+           MOVE WS-DATE-JDN   TO WS-BIRTH-JDN.
+           MOVE WS-DATE-YEAR  TO WS-BIRTH-YEAR.
+           MOVE WS-DATE-MONTH TO WS-BIRTH-MONTH.
+           MOVE WS-DATE-DAY   TO WS-BIRTH-DAY.
+
+           PERFORM 2400-COMPUTE-YEARS-OLD THRU 2400-EXIT.
+           PERFORM 2500-CHECK-ANNIVERSARY THRU 2500-EXIT.
+           PERFORM 2600-CHECK-RETIREMENT  THRU 2600-EXIT.
+
+           PERFORM 2100-READ-EMPIN THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-EMPIN.
+           READ EMP-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-CONVERT-DATE - WS-DATE-IN ('YYYY-MM-DD') TO A JULIAN DAY  *
+      *                     NUMBER, USING THE STANDARD CIVIL CALENDAR  *
+      *                     FORMULA (NO INTRINSIC DATE FUNCTION NEEDED)*
+      ******************************************************************
+       2300-CONVERT-DATE.
+           MOVE WS-DATE-IN (1:4) TO WS-DATE-YEAR.
+           MOVE WS-DATE-IN (6:2) TO WS-DATE-MONTH.
+           MOVE WS-DATE-IN (9:2) TO WS-DATE-DAY.
+
+           COMPUTE WS-DATE-A = (14 - WS-DATE-MONTH) / 12.
+           COMPUTE WS-DATE-Y2 = WS-DATE-YEAR + 4800 - WS-DATE-A.
+           COMPUTE WS-DATE-M2 = WS-DATE-MONTH + (12 * WS-DATE-A) - 3.
+           COMPUTE WS-DATE-JDN =
+                   WS-DATE-DAY
+                   + (((153 * WS-DATE-M2) + 2) / 5)
+                   + (365 * WS-DATE-Y2)
+                   + (WS-DATE-Y2 / 4)
+                   - (WS-DATE-Y2 / 100)
+                   + (WS-DATE-Y2 / 400)
+                   - 32045.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-COMPUTE-YEARS-OLD - WHOLE-YEAR SERVICE AND AGE AS OF THE  *
+      *                          RUN DATE (MONTH/DAY AWARE, NOT JUST A *
+      *                          365-DAY DIVIDE)                      *
+      ******************************************************************
+       2400-COMPUTE-YEARS-OLD.
+           COMPUTE WS-SERVICE-YEARS = WS-RUN-YEAR - WS-HIRE-YEAR.
+           IF WS-RUN-MONTH < WS-HIRE-MONTH
+               OR (WS-RUN-MONTH = WS-HIRE-MONTH
+                   AND WS-RUN-DAY < WS-HIRE-DAY)
+               SUBTRACT 1 FROM WS-SERVICE-YEARS
+           END-IF.
+
+           COMPUTE WS-AGE-YEARS = WS-RUN-YEAR - WS-BIRTH-YEAR.
+           IF WS-RUN-MONTH < WS-BIRTH-MONTH
+               OR (WS-RUN-MONTH = WS-BIRTH-MONTH
+                   AND WS-RUN-DAY < WS-BIRTH-DAY)
+               SUBTRACT 1 FROM WS-AGE-YEARS
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-CHECK-ANNIVERSARY - IS THIS YEAR'S (OR NEXT YEAR'S) HIRE  *
+      *                          ANNIVERSARY A 5/10/15/20-YEAR MARK    *
+      *                          FALLING WITHIN THE LOOKAHEAD WINDOW?  *
+      ******************************************************************
+       2500-CHECK-ANNIVERSARY.
+           MOVE WS-RUN-YEAR TO WS-ANNIV-YEAR.
+           PERFORM 2510-BUILD-ANNIV-DATE THRU 2510-EXIT.
+
+           IF WS-ANNIV-JDN < WS-RUN-JDN
+               ADD 1 TO WS-ANNIV-YEAR
+               PERFORM 2510-BUILD-ANNIV-DATE THRU 2510-EXIT
+           END-IF.
+
+           COMPUTE WS-DAYS-UNTIL-ANNIV = WS-ANNIV-JDN - WS-RUN-JDN.
+           COMPUTE WS-ANNIV-SERVICE-YEARS =
+                   WS-ANNIV-YEAR - WS-HIRE-YEAR.
+
+           MOVE 'N' TO WS-FOUND-SW.
+           SET WS-MILESTONE-IDX TO 1.
+           SEARCH WS-MILESTONE-YEARS
+               AT END
+                   CONTINUE
+               WHEN WS-MILESTONE-YEARS (WS-MILESTONE-IDX)
+                    EQUAL WS-ANNIV-SERVICE-YEARS
+                   MOVE 'Y' TO WS-FOUND-SW
+           END-SEARCH.
+
+           IF WS-MILESTONE-HIT
+               AND WS-DAYS-UNTIL-ANNIV NOT GREATER THAN
+                   WS-ANNIV-WINDOW-DAYS
+               ADD 1 TO WS-ROWS-ANNIV
+               MOVE WS-ANNIV-SERVICE-YEARS TO RD-SERVICE-YEARS
+               MOVE WS-ANNIV-SERVICE-YEARS TO WS-ANNIV-SVC-YEARS-EDIT
+               MOVE WS-DAYS-UNTIL-ANNIV    TO WS-DAYS-UNTIL-ANNIV-EDIT
+               STRING 'UPCOMING ' WS-ANNIV-SVC-YEARS-EDIT
+                      '-YEAR ANNIVERSARY IN ' WS-DAYS-UNTIL-ANNIV-EDIT
+                      ' DAYS' DELIMITED BY SIZE INTO RD-NOTE
+               PERFORM 2900-WRITE-DETAIL-LINE THRU 2900-EXIT
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+       2510-BUILD-ANNIV-DATE.
+           MOVE WS-ANNIV-YEAR  TO WS-ANNIV-YEAR-EDIT.
+           MOVE WS-HIRE-MONTH  TO WS-MONTH-EDIT.
+           MOVE WS-HIRE-DAY    TO WS-DAY-EDIT.
+      *    A FEB-29 HIRE HAS NO ANNIVERSARY IN A NON-LEAP ANNIV YEAR -
+      *    CLAMP TO THE 28TH SO 2300-CONVERT-DATE ISN'T FED A DATE
+      *    THAT DOESN'T EXIST.
+           IF WS-HIRE-MONTH = 2 AND WS-HIRE-DAY = 29
+               PERFORM 2520-CHECK-LEAP-YEAR THRU 2520-EXIT
+               IF NOT WS-ANNIV-YEAR-LEAP
+                   MOVE 28 TO WS-DAY-EDIT
+               END-IF
+           END-IF.
+           STRING WS-ANNIV-YEAR-EDIT '-' WS-MONTH-EDIT '-' WS-DAY-EDIT
+               DELIMITED BY SIZE INTO WS-ANNIV-DATE.
+           MOVE WS-ANNIV-DATE TO WS-DATE-IN.
+           PERFORM 2300-CONVERT-DATE THRU 2300-EXIT.
+           MOVE WS-DATE-JDN TO WS-ANNIV-JDN.
+       2510-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2520-CHECK-LEAP-YEAR - IS WS-ANNIV-YEAR A LEAP YEAR?           *
+      ******************************************************************
+       2520-CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-SW.
+           DIVIDE WS-ANNIV-YEAR BY 4 GIVING WS-LEAP-QUOT
+               REMAINDER WS-LEAP-REM.
+           IF WS-LEAP-REM = 0
+               DIVIDE WS-ANNIV-YEAR BY 100 GIVING WS-LEAP-QUOT
+                   REMAINDER WS-LEAP-REM
+               IF WS-LEAP-REM NOT = 0
+                   MOVE 'Y' TO WS-LEAP-SW
+               ELSE
+                   DIVIDE WS-ANNIV-YEAR BY 400 GIVING WS-LEAP-QUOT
+                       REMAINDER WS-LEAP-REM
+                   IF WS-LEAP-REM = 0
+                       MOVE 'Y' TO WS-LEAP-SW
+                   END-IF
+               END-IF
+           END-IF.
+       2520-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2600-CHECK-RETIREMENT - FLAG ANYONE AT OR PAST RETIREMENT AGE *
+      ******************************************************************
+       2600-CHECK-RETIREMENT.
+           IF WS-AGE-YEARS NOT LESS THAN WS-RETIREMENT-AGE
+               ADD 1 TO WS-ROWS-RETIRE
+               MOVE WS-SERVICE-YEARS TO RD-SERVICE-YEARS
+               STRING 'PAST RETIREMENT AGE, STILL ON EMP MASTER'
+                   DELIMITED BY SIZE INTO RD-NOTE
+               PERFORM 2900-WRITE-DETAIL-LINE THRU 2900-EXIT
+           END-IF.
+       2600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-WRITE-DETAIL-LINE                                         *
+      ******************************************************************
+       2900-WRITE-DETAIL-LINE.
+           MOVE EMPNO    OF DCLEMP TO RD-EMPNO.
+           MOVE HIREDATE OF DCLEMP TO RD-HIREDATE.
+           MOVE WS-AGE-YEARS       TO RD-AGE-YEARS.
+           WRITE RPT-LINE FROM WS-RPT-DETAIL.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE                                                   *
+      ******************************************************************
+       3000-FINALIZE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-ROWS-READ    TO RT-ROWS-READ.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS.
+           MOVE WS-ROWS-ANNIV   TO RT-ROWS-ANNIV.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS-ANNIV.
+           MOVE WS-ROWS-RETIRE  TO RT-ROWS-RETIRE.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS-RETIRE.
+
+           CLOSE EMP-IN-FILE
+                 RPT-FILE.
+       3000-EXIT.
+           EXIT.
