@@ -0,0 +1,264 @@
+      ******************************************************************
+      * PROGRAM-ID: DEPTRPT                                            *
+      * AUTHOR:     R. KESSLER - HR SYSTEMS                            *
+      * INSTALLATION: HR_DB BATCH SUITE                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * REMARKS.                                                       *
+      *     DEPARTMENT ROLL-UP REPORT OFF DCLEMP.  SORTS THE EMP       *
+      *     EXTRACT BY WORKDEPT AND PRINTS, ON EACH CONTROL BREAK, THE *
+      *     DEPARTMENT HEADCOUNT, AVERAGE SALARY AND TOTAL BONUS/COMM, *
+      *     FOLLOWED BY A GRAND TOTAL LINE AT END OF REPORT.           *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.                                          *
+      *   08/09/2026 RAK  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTRPT.
+       AUTHOR. R. KESSLER.
+       INSTALLATION. HR_DB BATCH SUITE.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-IN-FILE  ASSIGN TO EMPIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPIN-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+
+           SELECT RPT-FILE     ASSIGN TO DEPTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-IN-FILE
+           RECORDING MODE IS F.
+           COPY EMP.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-WORKDEPT           PIC X(03).
+           05  SORT-EMPNO              PIC X(06).
+           05  SORT-SALARY             PIC S9(7)V9(2) USAGE COMP-3.
+           05  SORT-BONUS              PIC S9(7)V9(2) USAGE COMP-3.
+           05  SORT-COMM               PIC S9(7)V9(2) USAGE COMP-3.
+
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPIN-STATUS             PIC X(02) VALUE SPACES.
+           88  WS-EMPIN-OK                        VALUE '00'.
+       01  WS-RPT-STATUS               PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF                        VALUE 'Y'.
+           05  WS-FIRST-REC-SW         PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-REC                  VALUE 'Y'.
+
+       01  WS-PRIOR-WORKDEPT           PIC X(03) VALUE SPACES.
+
+       01  WS-DEPT-ACCUM.
+           05  WS-DEPT-HEADCOUNT       PIC S9(07) USAGE COMP VALUE ZERO.
+           05  WS-DEPT-SALARY-TOTAL    PIC S9(9)V9(2)
+                                        USAGE COMP-3 VALUE ZERO.
+           05  WS-DEPT-BONUS-TOTAL     PIC S9(9)V9(2)
+                                        USAGE COMP-3 VALUE ZERO.
+           05  WS-DEPT-COMM-TOTAL      PIC S9(9)V9(2)
+                                        USAGE COMP-3 VALUE ZERO.
+       01  WS-DEPT-SALARY-AVG          PIC S9(7)V9(2)
+                                        USAGE COMP-3 VALUE ZERO.
+
+       01  WS-GRAND-ACCUM.
+           05  WS-GRAND-HEADCOUNT      PIC S9(07) USAGE COMP VALUE ZERO.
+           05  WS-GRAND-SALARY-TOTAL   PIC S9(9)V9(2)
+                                        USAGE COMP-3 VALUE ZERO.
+           05  WS-GRAND-BONUS-TOTAL    PIC S9(9)V9(2)
+                                        USAGE COMP-3 VALUE ZERO.
+           05  WS-GRAND-COMM-TOTAL     PIC S9(9)V9(2)
+                                        USAGE COMP-3 VALUE ZERO.
+
+      ******************************************************************
+      * REPORT LINES                                                    *
+      ******************************************************************
+       01  WS-RPT-HEADING-1.
+           05  FILLER              PIC X(40) VALUE
+               'DEPTRPT - DEPARTMENT ROLL-UP REPORT'.
+       01  WS-RPT-HEADING-2.
+           05  FILLER              PIC X(04) VALUE 'DEPT'.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(09) VALUE 'HEADCOUNT'.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(11) VALUE 'AVG SALARY'.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(14) VALUE 'TOTAL BONUS'.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(14) VALUE 'TOTAL COMM'.
+       01  WS-RPT-DETAIL.
+           05  RD-WORKDEPT          PIC X(03).
+           05  FILLER               PIC X(05) VALUE SPACES.
+           05  RD-HEADCOUNT         PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  RD-SALARY-AVG        PIC Z,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RD-BONUS-TOTAL       PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RD-COMM-TOTAL        PIC ZZ,ZZZ,ZZ9.99.
+       01  WS-RPT-GRAND-LINE.
+           05  FILLER               PIC X(08) VALUE 'GRAND'.
+           05  RG-HEADCOUNT         PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  RG-SALARY-AVG        PIC Z,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RG-BONUS-TOTAL       PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RG-COMM-TOTAL        PIC ZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-WORKDEPT SORT-EMPNO
+               INPUT PROCEDURE  1000-LOAD-SORT THRU 1000-EXIT
+               OUTPUT PROCEDURE 2000-PRODUCE-REPORT THRU 2000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-LOAD-SORT - READ DCLEMP AND RELEASE EACH ROW TO THE SORT  *
+      ******************************************************************
+       1000-LOAD-SORT.
+           OPEN INPUT EMP-IN-FILE.
+           IF NOT WS-EMPIN-OK
+               DISPLAY 'DEPTRPT: UNABLE TO OPEN EMPIN, STATUS='
+                       WS-EMPIN-STATUS
+           ELSE
+               PERFORM 1100-READ-EMPIN THRU 1100-EXIT
+               PERFORM UNTIL WS-EOF
+                   MOVE WORKDEPT OF DCLEMP TO SORT-WORKDEPT
+                   MOVE EMPNO    OF DCLEMP TO SORT-EMPNO
+                   MOVE SALARY   OF DCLEMP TO SORT-SALARY
+                   MOVE BONUS    OF DCLEMP TO SORT-BONUS
+                   MOVE COMM     OF DCLEMP TO SORT-COMM
+                   RELEASE SORT-RECORD
+                   PERFORM 1100-READ-EMPIN THRU 1100-EXIT
+               END-PERFORM
+           END-IF.
+           CLOSE EMP-IN-FILE.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-EMPIN.
+           READ EMP-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PRODUCE-REPORT - CONTROL-BREAK ON WORKDEPT                *
+      ******************************************************************
+       2000-PRODUCE-REPORT.
+           MOVE 'N' TO WS-EOF-SW.
+           OPEN OUTPUT RPT-FILE.
+           WRITE RPT-LINE FROM WS-RPT-HEADING-1.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-HEADING-2.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM 2100-RETURN-SORT THRU 2100-EXIT.
+           PERFORM UNTIL WS-EOF
+               IF WS-FIRST-REC
+                   MOVE SORT-WORKDEPT TO WS-PRIOR-WORKDEPT
+                   MOVE 'N' TO WS-FIRST-REC-SW
+               END-IF
+               IF SORT-WORKDEPT NOT EQUAL WS-PRIOR-WORKDEPT
+                   PERFORM 2900-WRITE-DEPT-LINE THRU 2900-EXIT
+                   MOVE SORT-WORKDEPT TO WS-PRIOR-WORKDEPT
+               END-IF
+               PERFORM 2200-ACCUMULATE THRU 2200-EXIT
+               PERFORM 2100-RETURN-SORT THRU 2100-EXIT
+           END-PERFORM.
+
+           IF NOT WS-FIRST-REC
+               PERFORM 2900-WRITE-DEPT-LINE THRU 2900-EXIT
+           END-IF.
+           PERFORM 2950-WRITE-GRAND-LINE THRU 2950-EXIT.
+           CLOSE RPT-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-RETURN-SORT.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-RETURN.
+       2100-EXIT.
+           EXIT.
+
+       2200-ACCUMULATE.
+           ADD 1 TO WS-DEPT-HEADCOUNT.
+           ADD SORT-SALARY TO WS-DEPT-SALARY-TOTAL.
+           ADD SORT-BONUS  TO WS-DEPT-BONUS-TOTAL.
+           ADD SORT-COMM   TO WS-DEPT-COMM-TOTAL.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-WRITE-DEPT-LINE - EMIT ONE DEPARTMENT SUMMARY LINE AND    *
+      *                        ROLL ITS TOTALS INTO THE GRAND TOTALS   *
+      ******************************************************************
+       2900-WRITE-DEPT-LINE.
+           MOVE ZERO TO WS-DEPT-SALARY-AVG.
+           IF WS-DEPT-HEADCOUNT NOT EQUAL ZERO
+               COMPUTE WS-DEPT-SALARY-AVG ROUNDED =
+                   WS-DEPT-SALARY-TOTAL / WS-DEPT-HEADCOUNT
+           END-IF.
+
+           MOVE WS-PRIOR-WORKDEPT    TO RD-WORKDEPT.
+           MOVE WS-DEPT-HEADCOUNT    TO RD-HEADCOUNT.
+           MOVE WS-DEPT-SALARY-AVG   TO RD-SALARY-AVG.
+           MOVE WS-DEPT-BONUS-TOTAL  TO RD-BONUS-TOTAL.
+           MOVE WS-DEPT-COMM-TOTAL   TO RD-COMM-TOTAL.
+           WRITE RPT-LINE FROM WS-RPT-DETAIL.
+
+           ADD WS-DEPT-HEADCOUNT    TO WS-GRAND-HEADCOUNT.
+           ADD WS-DEPT-SALARY-TOTAL TO WS-GRAND-SALARY-TOTAL.
+           ADD WS-DEPT-BONUS-TOTAL  TO WS-GRAND-BONUS-TOTAL.
+           ADD WS-DEPT-COMM-TOTAL   TO WS-GRAND-COMM-TOTAL.
+
+           MOVE ZERO TO WS-DEPT-HEADCOUNT
+                        WS-DEPT-SALARY-TOTAL
+                        WS-DEPT-BONUS-TOTAL
+                        WS-DEPT-COMM-TOTAL.
+       2900-EXIT.
+           EXIT.
+
+       2950-WRITE-GRAND-LINE.
+           MOVE ZERO TO WS-DEPT-SALARY-AVG.
+           IF WS-GRAND-HEADCOUNT NOT EQUAL ZERO
+               COMPUTE WS-DEPT-SALARY-AVG ROUNDED =
+                   WS-GRAND-SALARY-TOTAL / WS-GRAND-HEADCOUNT
+           END-IF.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-GRAND-HEADCOUNT    TO RG-HEADCOUNT.
+           MOVE WS-DEPT-SALARY-AVG    TO RG-SALARY-AVG.
+           MOVE WS-GRAND-BONUS-TOTAL  TO RG-BONUS-TOTAL.
+           MOVE WS-GRAND-COMM-TOTAL   TO RG-COMM-TOTAL.
+           WRITE RPT-LINE FROM WS-RPT-GRAND-LINE.
+       2950-EXIT.
+           EXIT.
