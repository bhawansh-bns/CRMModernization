@@ -0,0 +1,315 @@
+      ******************************************************************
+      * PROGRAM-ID: EMPEDIT                                            *
+      * AUTHOR:     R. KESSLER - HR SYSTEMS                            *
+      * INSTALLATION: HR_DB BATCH SUITE                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * REMARKS.                                                       *
+      *     FRONT-END EDIT FOR THE EMP EXTRACT FEED.  READS A          *
+      *     SEQUENTIAL EXTRACT OF DCLEMP ROWS, EDITS EMPNO, WORKDEPT,  *
+      *     EDLEVEL, SEX, SALARY, BONUS AND COMM, AND WRITES A REPORT  *
+      *     OF REJECTED ROWS WITH A REASON CODE PER FAILING FIELD.     *
+      *     ROWS THAT PASS EVERY EDIT ARE WRITTEN TO A CLEAN OUTPUT    *
+      *     FILE IN DCLEMP FORMAT FOR THE LOAD JOB THAT FOLLOWS.       *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.                                          *
+      *   08/09/2026 RAK  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPEDIT.
+       AUTHOR. R. KESSLER.
+       INSTALLATION. HR_DB BATCH SUITE.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           C01 IS TO-NEW-PAGE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-IN-FILE  ASSIGN TO EMPIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPIN-STATUS.
+
+           SELECT EMP-OUT-FILE ASSIGN TO EMPOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPOUT-STATUS.
+
+           SELECT RPT-FILE     ASSIGN TO EMPEXCPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-IN-FILE
+           RECORDING MODE IS F.
+           COPY EMP.
+
+       FD  EMP-OUT-FILE
+           RECORDING MODE IS F.
+       01  EMP-OUT-RECORD          PIC X(91).
+
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPIN-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-EMPIN-OK                    VALUE '00'.
+           88  WS-EMPIN-EOF                   VALUE '10'.
+       01  WS-EMPOUT-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+           05  WS-REJECT-SW        PIC X(01) VALUE 'N'.
+               88  WS-ROW-REJECTED           VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ROWS-READ        PIC S9(7) USAGE COMP VALUE ZERO.
+           05  WS-ROWS-CLEAN       PIC S9(7) USAGE COMP VALUE ZERO.
+           05  WS-ROWS-REJECTED    PIC S9(7) USAGE COMP VALUE ZERO.
+           05  WS-REASON-COUNT     PIC S9(4) USAGE COMP VALUE ZERO.
+
+       COPY DEPTTAB.
+
+       01  WS-EDLEVEL-LOW          PIC S9(4) USAGE COMP VALUE 1.
+       01  WS-EDLEVEL-HIGH         PIC S9(4) USAGE COMP VALUE 99.
+       01  WS-SALARY-MAX           PIC S9(7)V9(2)
+                                    USAGE COMP-3 VALUE 500000.00.
+       01  WS-BONUS-MAX            PIC S9(7)V9(2)
+                                    USAGE COMP-3 VALUE 100000.00.
+       01  WS-COMM-MAX             PIC S9(7)V9(2)
+                                    USAGE COMP-3 VALUE 100000.00.
+
+       01  WS-NUMERIC-TEST         PIC X(06).
+       01  WS-REASON-LIST.
+           05  WS-REASON-ENTRY OCCURS 7 TIMES
+                               INDEXED BY WS-REASON-IDX.
+               10  WS-REASON-CODE      PIC X(04).
+               10  WS-REASON-TEXT      PIC X(40).
+       01  WS-THIS-REASON           PIC S9(4) USAGE COMP.
+
+      ******************************************************************
+      * EXCEPTION REPORT LINES                                         *
+      ******************************************************************
+       01  WS-RPT-HEADING-1.
+           05  FILLER              PIC X(40) VALUE
+               'EMPEDIT - DCLEMP EDIT EXCEPTION REPORT'.
+       01  WS-RPT-HEADING-2.
+           05  FILLER              PIC X(06) VALUE 'EMPNO'.
+           05  FILLER              PIC X(06) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'RSN'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(50) VALUE 'REASON DESCRIPTION'.
+       01  WS-RPT-DETAIL.
+           05  RD-EMPNO            PIC X(06).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  RD-REASON-CODE      PIC X(04).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  RD-REASON-TEXT      PIC X(40).
+       01  WS-RPT-TOTALS.
+           05  FILLER              PIC X(18) VALUE 'ROWS READ.......'.
+           05  RT-ROWS-READ        PIC ZZZ,ZZ9.
+       01  WS-RPT-TOTALS-CLEAN.
+           05  FILLER              PIC X(18) VALUE 'ROWS ACCEPTED....'.
+           05  RT-ROWS-CLEAN       PIC ZZZ,ZZ9.
+       01  WS-RPT-TOTALS-REJ.
+           05  FILLER              PIC X(18) VALUE 'ROWS REJECTED....'.
+           05  RT-ROWS-REJECTED    PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, LOAD REASON TABLE, PRIME READ    *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  EMP-IN-FILE
+                OUTPUT EMP-OUT-FILE
+                OUTPUT RPT-FILE.
+           IF NOT WS-EMPIN-OK
+               DISPLAY 'EMPEDIT: UNABLE TO OPEN EMPIN, STATUS='
+                       WS-EMPIN-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+
+           MOVE 'E001' TO WS-REASON-CODE (1).
+           MOVE 'INVALID EMPNO - NOT NUMERIC/NOT PRESENT'
+               TO WS-REASON-TEXT (1).
+           MOVE 'E002' TO WS-REASON-CODE (2).
+           MOVE 'WORKDEPT NOT ON VALID DEPARTMENT LIST'
+               TO WS-REASON-TEXT (2).
+           MOVE 'E003' TO WS-REASON-CODE (3).
+           MOVE 'EDLEVEL OUT OF RANGE'
+               TO WS-REASON-TEXT (3).
+           MOVE 'E004' TO WS-REASON-CODE (4).
+           MOVE 'SEX NOT M OR F'
+               TO WS-REASON-TEXT (4).
+           MOVE 'E005' TO WS-REASON-CODE (5).
+           MOVE 'SALARY NEGATIVE OR EXCEEDS LIMIT'
+               TO WS-REASON-TEXT (5).
+           MOVE 'E006' TO WS-REASON-CODE (6).
+           MOVE 'BONUS NEGATIVE OR EXCEEDS LIMIT'
+               TO WS-REASON-TEXT (6).
+           MOVE 'E007' TO WS-REASON-CODE (7).
+           MOVE 'COMM NEGATIVE OR EXCEEDS LIMIT'
+               TO WS-REASON-TEXT (7).
+
+           WRITE RPT-LINE FROM WS-RPT-HEADING-1.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-HEADING-2.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM 2100-READ-EMPIN THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-FILE - EDIT ONE DCLEMP ROW AND ROUTE IT           *
+      ******************************************************************
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-ROWS-READ.
+           MOVE 'N' TO WS-REJECT-SW.
+           PERFORM 2200-EDIT-EMPNO    THRU 2200-EXIT.
+           PERFORM 2210-EDIT-WORKDEPT THRU 2210-EXIT.
+           PERFORM 2220-EDIT-EDLEVEL  THRU 2220-EXIT.
+           PERFORM 2230-EDIT-SEX      THRU 2230-EXIT.
+           PERFORM 2240-EDIT-SALARY   THRU 2240-EXIT.
+           PERFORM 2250-EDIT-BONUS    THRU 2250-EXIT.
+           PERFORM 2260-EDIT-COMM     THRU 2260-EXIT.
+
+           IF WS-ROW-REJECTED
+               ADD 1 TO WS-ROWS-REJECTED
+           ELSE
+               ADD 1 TO WS-ROWS-CLEAN
+               MOVE DCLEMP TO EMP-OUT-RECORD
+               WRITE EMP-OUT-RECORD
+           END-IF.
+
+           PERFORM 2100-READ-EMPIN THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-READ-EMPIN - PRIMING AND MAIN READ OF THE EXTRACT FILE    *
+      ******************************************************************
+       2100-READ-EMPIN.
+           READ EMP-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * FIELD-LEVEL EDITS - EACH SETS WS-REJECT-SW AND WRITES A LINE   *
+      ******************************************************************
+       2200-EDIT-EMPNO.
+           MOVE EMPNO OF DCLEMP TO WS-NUMERIC-TEST.
+           IF EMPNO OF DCLEMP IS NOT NUMERIC
+               OR EMPNO OF DCLEMP EQUAL SPACES
+               MOVE 1 TO WS-THIS-REASON
+               PERFORM 2900-WRITE-REJECT-LINE THRU 2900-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2210-EDIT-WORKDEPT.
+           SET DEPTTAB-IDX TO 1.
+           SEARCH DEPTTAB-CODE
+               AT END
+                   MOVE 2 TO WS-THIS-REASON
+                   PERFORM 2900-WRITE-REJECT-LINE THRU 2900-EXIT
+               WHEN DEPTTAB-CODE (DEPTTAB-IDX) EQUAL
+                    WORKDEPT OF DCLEMP
+                   CONTINUE
+           END-SEARCH.
+       2210-EXIT.
+           EXIT.
+
+       2220-EDIT-EDLEVEL.
+           IF EDLEVEL OF DCLEMP < WS-EDLEVEL-LOW
+               OR EDLEVEL OF DCLEMP > WS-EDLEVEL-HIGH
+               MOVE 3 TO WS-THIS-REASON
+               PERFORM 2900-WRITE-REJECT-LINE THRU 2900-EXIT
+           END-IF.
+       2220-EXIT.
+           EXIT.
+
+       2230-EDIT-SEX.
+           IF SEX OF DCLEMP NOT EQUAL 'M'
+               AND SEX OF DCLEMP NOT EQUAL 'F'
+               MOVE 4 TO WS-THIS-REASON
+               PERFORM 2900-WRITE-REJECT-LINE THRU 2900-EXIT
+           END-IF.
+       2230-EXIT.
+           EXIT.
+
+       2240-EDIT-SALARY.
+           IF SALARY OF DCLEMP < ZERO
+               OR SALARY OF DCLEMP > WS-SALARY-MAX
+               MOVE 5 TO WS-THIS-REASON
+               PERFORM 2900-WRITE-REJECT-LINE THRU 2900-EXIT
+           END-IF.
+       2240-EXIT.
+           EXIT.
+
+       2250-EDIT-BONUS.
+           IF BONUS OF DCLEMP < ZERO
+               OR BONUS OF DCLEMP > WS-BONUS-MAX
+               MOVE 6 TO WS-THIS-REASON
+               PERFORM 2900-WRITE-REJECT-LINE THRU 2900-EXIT
+           END-IF.
+       2250-EXIT.
+           EXIT.
+
+       2260-EDIT-COMM.
+           IF COMM OF DCLEMP < ZERO
+               OR COMM OF DCLEMP > WS-COMM-MAX
+               MOVE 7 TO WS-THIS-REASON
+               PERFORM 2900-WRITE-REJECT-LINE THRU 2900-EXIT
+           END-IF.
+       2260-EXIT.
+           EXIT.
+
+       2900-WRITE-REJECT-LINE.
+           MOVE 'Y' TO WS-REJECT-SW.
+           MOVE EMPNO OF DCLEMP TO RD-EMPNO.
+           MOVE WS-REASON-CODE (WS-THIS-REASON) TO RD-REASON-CODE.
+           MOVE WS-REASON-TEXT (WS-THIS-REASON) TO RD-REASON-TEXT.
+           WRITE RPT-LINE FROM WS-RPT-DETAIL.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE - WRITE TOTALS AND CLOSE FILES                   *
+      ******************************************************************
+       3000-FINALIZE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-ROWS-READ TO RT-ROWS-READ.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS.
+           MOVE WS-ROWS-CLEAN TO RT-ROWS-CLEAN.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS-CLEAN.
+           MOVE WS-ROWS-REJECTED TO RT-ROWS-REJECTED.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS-REJ.
+
+           CLOSE EMP-IN-FILE
+                 EMP-OUT-FILE
+                 RPT-FILE.
+       3000-EXIT.
+           EXIT.
