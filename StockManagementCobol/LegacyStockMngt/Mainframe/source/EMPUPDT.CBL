@@ -0,0 +1,302 @@
+      ******************************************************************
+      * PROGRAM-ID: EMPUPDT                                            *
+      * AUTHOR:     R. KESSLER - HR SYSTEMS                            *
+      * INSTALLATION: HR_DB BATCH SUITE                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * REMARKS.                                                       *
+      *     APPLIES A TRANSACTION FILE OF WORKDEPT/SALARY/BONUS/COMM   *
+      *     CHANGES AGAINST THE EMP MASTER.  FOR EACH FIELD A           *
+      *     TRANSACTION FLAGS AS CHANGED, THE OLD AND NEW VALUES ARE    *
+      *     WRITTEN TO THE AUDIT FILE BEFORE THE MASTER IS REWRITTEN,   *
+      *     SO THE BEFORE IMAGE IS NEVER JUST LOST THE WAY IT WAS       *
+      *     UNDER STRAIGHT UPDATE-IN-PLACE.  SALHIST READS THAT AUDIT   *
+      *     FILE BACK TO ANSWER "WHAT WAS THIS VALUE AS OF DATE X".     *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.                                          *
+      *   08/09/2026 RAK  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPUPDT.
+       AUTHOR. R. KESSLER.
+       INSTALLATION. HR_DB BATCH SUITE.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE      ASSIGN TO EMPMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPNO OF DCLEMP
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT CHG-FILE      ASSIGN TO EMPCHG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHG-STATUS.
+
+           SELECT AUDIT-FILE    ASSIGN TO EMPAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT RPT-FILE      ASSIGN TO EMPUPRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE
+           RECORDING MODE IS F.
+           COPY EMP.
+
+       FD  CHG-FILE
+           RECORDING MODE IS F.
+       01  EMPCHG-RECORD.
+           05  CHG-EMPNO               PIC X(06).
+           05  CHG-WORKDEPT-IND        PIC X(01).
+               88  CHG-WORKDEPT-APPLY           VALUE 'Y'.
+           05  CHG-WORKDEPT            PIC X(03).
+           05  CHG-SALARY-IND          PIC X(01).
+               88  CHG-SALARY-APPLY              VALUE 'Y'.
+           05  CHG-SALARY              PIC S9(7)V9(2) USAGE COMP-3.
+           05  CHG-BONUS-IND           PIC X(01).
+               88  CHG-BONUS-APPLY               VALUE 'Y'.
+           05  CHG-BONUS               PIC S9(7)V9(2) USAGE COMP-3.
+           05  CHG-COMM-IND            PIC X(01).
+               88  CHG-COMM-APPLY                VALUE 'Y'.
+           05  CHG-COMM                PIC S9(7)V9(2) USAGE COMP-3.
+           05  CHG-TIMESTAMP           PIC X(26).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS               PIC X(02) VALUE SPACES.
+           88  WS-EMP-OK                         VALUE '00'.
+       01  WS-CHG-STATUS               PIC X(02) VALUE SPACES.
+           88  WS-CHG-OK                         VALUE '00'.
+       01  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS               PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF                        VALUE 'Y'.
+           05  WS-REWRITE-NEEDED-SW    PIC X(01) VALUE 'N'.
+               88  WS-REWRITE-NEEDED             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-TRANS-READ           PIC S9(07) USAGE COMP VALUE ZERO.
+           05  WS-TRANS-NOTFOUND       PIC S9(07) USAGE COMP VALUE ZERO.
+           05  WS-FIELDS-CHANGED       PIC S9(07) USAGE COMP VALUE ZERO.
+
+       01  WS-NUM-EDIT                 PIC -(7)9.99.
+
+      ******************************************************************
+      * REPORT LINES                                                    *
+      ******************************************************************
+       01  WS-RPT-HEADING-1.
+           05  FILLER  PIC X(40) VALUE
+               'EMPUPDT - EMP MASTER UPDATE/AUDIT REPORT'.
+       01  WS-RPT-HEADING-2.
+           05  FILLER  PIC X(06) VALUE 'EMPNO'.
+           05  FILLER  PIC X(04) VALUE SPACES.
+           05  FILLER  PIC X(10) VALUE 'FIELD'.
+           05  FILLER  PIC X(04) VALUE SPACES.
+           05  FILLER  PIC X(15) VALUE 'OLD VALUE'.
+           05  FILLER  PIC X(04) VALUE SPACES.
+           05  FILLER  PIC X(15) VALUE 'NEW VALUE'.
+       01  WS-RPT-DETAIL.
+           05  RD-EMPNO                PIC X(06).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RD-FIELD-NAME           PIC X(10).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RD-OLD-VALUE            PIC X(15).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RD-NEW-VALUE            PIC X(15).
+       01  WS-RPT-NOTFOUND.
+           05  FILLER                  PIC X(20) VALUE
+               'EMPNO NOT ON FILE...'.
+           05  RD-NF-EMPNO             PIC X(06).
+       01  WS-RPT-TOTALS.
+           05  FILLER  PIC X(20) VALUE 'TRANSACTIONS READ...'.
+           05  RT-TRANS-READ           PIC ZZZ,ZZ9.
+       01  WS-RPT-TOTALS-NF.
+           05  FILLER  PIC X(20) VALUE 'EMPNO NOT FOUND.....'.
+           05  RT-TRANS-NOTFOUND       PIC ZZZ,ZZ9.
+       01  WS-RPT-TOTALS-CHG.
+           05  FILLER  PIC X(20) VALUE 'FIELDS CHANGED......'.
+           05  RT-FIELDS-CHANGED       PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CHANGES THRU 2000-EXIT.
+           PERFORM 3000-FINALIZE       THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE                                                 *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN I-O    EMP-FILE.
+           OPEN INPUT  CHG-FILE.
+           OPEN OUTPUT AUDIT-FILE
+                       RPT-FILE.
+           IF NOT WS-EMP-OK
+               DISPLAY 'EMPUPDT: UNABLE TO OPEN EMPMSTR, STATUS='
+                       WS-EMP-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+           IF NOT WS-CHG-OK
+               DISPLAY 'EMPUPDT: UNABLE TO OPEN EMPCHG, STATUS='
+                       WS-CHG-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+           WRITE RPT-LINE FROM WS-RPT-HEADING-1.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-HEADING-2.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-CHANGES - APPLY EACH TRANSACTION AGAINST EMP      *
+      ******************************************************************
+       2000-PROCESS-CHANGES.
+           PERFORM 2100-READ-CHGFILE THRU 2100-EXIT.
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-TRANS-READ
+               MOVE CHG-EMPNO TO EMPNO OF DCLEMP
+               READ EMP-FILE
+                   INVALID KEY
+                       ADD 1 TO WS-TRANS-NOTFOUND
+                       MOVE CHG-EMPNO TO RD-NF-EMPNO
+                       WRITE RPT-LINE FROM WS-RPT-NOTFOUND
+                   NOT INVALID KEY
+                       PERFORM 2200-APPLY-CHANGES THRU 2200-EXIT
+               END-READ
+               PERFORM 2100-READ-CHGFILE THRU 2100-EXIT
+           END-PERFORM.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-TRANS-READ      TO RT-TRANS-READ.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS.
+           MOVE WS-TRANS-NOTFOUND  TO RT-TRANS-NOTFOUND.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS-NF.
+           MOVE WS-FIELDS-CHANGED  TO RT-FIELDS-CHANGED.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS-CHG.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-CHGFILE.
+           READ CHG-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-APPLY-CHANGES - COMPARE EACH FLAGGED FIELD, WRITE AN       *
+      *                      AUDIT ROW FOR EACH ONE THAT ACTUALLY       *
+      *                      CHANGED, THEN REWRITE THE MASTER          *
+      ******************************************************************
+       2200-APPLY-CHANGES.
+           MOVE 'N' TO WS-REWRITE-NEEDED-SW.
+
+           IF CHG-WORKDEPT-APPLY
+               IF CHG-WORKDEPT NOT EQUAL WORKDEPT OF DCLEMP
+                   MOVE 'WORKDEPT'       TO AUDIT-FIELD-NAME
+                   MOVE WORKDEPT OF DCLEMP TO AUDIT-OLD-VALUE
+                   MOVE CHG-WORKDEPT     TO AUDIT-NEW-VALUE
+                   PERFORM 2900-WRITE-AUDIT-ROW THRU 2900-EXIT
+                   MOVE CHG-WORKDEPT     TO WORKDEPT OF DCLEMP
+                   MOVE 'Y' TO WS-REWRITE-NEEDED-SW
+               END-IF
+           END-IF.
+
+           IF CHG-SALARY-APPLY
+               IF CHG-SALARY NOT EQUAL SALARY OF DCLEMP
+                   MOVE 'SALARY'         TO AUDIT-FIELD-NAME
+                   MOVE SALARY OF DCLEMP TO WS-NUM-EDIT
+                   MOVE WS-NUM-EDIT      TO AUDIT-OLD-VALUE
+                   MOVE CHG-SALARY       TO WS-NUM-EDIT
+                   MOVE WS-NUM-EDIT      TO AUDIT-NEW-VALUE
+                   PERFORM 2900-WRITE-AUDIT-ROW THRU 2900-EXIT
+                   MOVE CHG-SALARY       TO SALARY OF DCLEMP
+                   MOVE 'Y' TO WS-REWRITE-NEEDED-SW
+               END-IF
+           END-IF.
+
+           IF CHG-BONUS-APPLY
+               IF CHG-BONUS NOT EQUAL BONUS OF DCLEMP
+                   MOVE 'BONUS'          TO AUDIT-FIELD-NAME
+                   MOVE BONUS OF DCLEMP  TO WS-NUM-EDIT
+                   MOVE WS-NUM-EDIT      TO AUDIT-OLD-VALUE
+                   MOVE CHG-BONUS        TO WS-NUM-EDIT
+                   MOVE WS-NUM-EDIT      TO AUDIT-NEW-VALUE
+                   PERFORM 2900-WRITE-AUDIT-ROW THRU 2900-EXIT
+                   MOVE CHG-BONUS        TO BONUS OF DCLEMP
+                   MOVE 'Y' TO WS-REWRITE-NEEDED-SW
+               END-IF
+           END-IF.
+
+           IF CHG-COMM-APPLY
+               IF CHG-COMM NOT EQUAL COMM OF DCLEMP
+                   MOVE 'COMM'           TO AUDIT-FIELD-NAME
+                   MOVE COMM OF DCLEMP   TO WS-NUM-EDIT
+                   MOVE WS-NUM-EDIT      TO AUDIT-OLD-VALUE
+                   MOVE CHG-COMM         TO WS-NUM-EDIT
+                   MOVE WS-NUM-EDIT      TO AUDIT-NEW-VALUE
+                   PERFORM 2900-WRITE-AUDIT-ROW THRU 2900-EXIT
+                   MOVE CHG-COMM         TO COMM OF DCLEMP
+                   MOVE 'Y' TO WS-REWRITE-NEEDED-SW
+               END-IF
+           END-IF.
+
+           IF WS-REWRITE-NEEDED
+               REWRITE DCLEMP
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-WRITE-AUDIT-ROW                                           *
+      ******************************************************************
+       2900-WRITE-AUDIT-ROW.
+           MOVE CHG-EMPNO          TO AUDIT-EMPNO.
+           MOVE CHG-TIMESTAMP      TO AUDIT-TIMESTAMP.
+           WRITE AUDITREC.
+           ADD 1 TO WS-FIELDS-CHANGED.
+           MOVE CHG-EMPNO          TO RD-EMPNO.
+           MOVE AUDIT-FIELD-NAME   TO RD-FIELD-NAME.
+           MOVE AUDIT-OLD-VALUE    TO RD-OLD-VALUE.
+           MOVE AUDIT-NEW-VALUE    TO RD-NEW-VALUE.
+           WRITE RPT-LINE FROM WS-RPT-DETAIL.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE                                                   *
+      ******************************************************************
+       3000-FINALIZE.
+           CLOSE EMP-FILE
+                 CHG-FILE
+                 AUDIT-FILE
+                 RPT-FILE.
+       3000-EXIT.
+           EXIT.
