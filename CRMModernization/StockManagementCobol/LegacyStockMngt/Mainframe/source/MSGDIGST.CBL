@@ -0,0 +1,322 @@
+      ******************************************************************
+      * PROGRAM-ID: MSGDIGST                                           *
+      * AUTHOR:     R. KESSLER - HR SYSTEMS                            *
+      * INSTALLATION: HR_DB BATCH SUITE                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * REMARKS.                                                       *
+      *     DAILY MESSAGE-VOLUME DIGEST FOR MSG_IN_TRAY.  THE RUN      *
+      *     WINDOW (PRIOR 24 HOURS) AND THE FLOOD THRESHOLD ARE        *
+      *     SUPPLIED ON THE CONTROL CARD BY THE CALLING JCL.  THE      *
+      *     EXTRACT IS SORTED AND SUMMARIZED TWICE - ONCE BY SOURCE TO *
+      *     SHOW WHERE TRAFFIC IS COMING FROM, AND ONCE BY EMPNO TO    *
+      *     FLAG ANY EMPLOYEE WHOSE IN-TRAY COUNT CROSSES THE          *
+      *     THRESHOLD FOR THE WINDOW.                                  *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.                                          *
+      *   08/09/2026 RAK  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGDIGST.
+       AUTHOR. R. KESSLER.
+       INSTALLATION. HR_DB BATCH SUITE.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSGTRAY-FILE ASSIGN TO MSGTRAY
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSGTRAY-STATUS.
+
+           SELECT CTL-FILE     ASSIGN TO MSGCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT SORT-SRC-FILE  ASSIGN TO SORTWK01.
+           SELECT SORT-EMP-FILE  ASSIGN TO SORTWK02.
+
+           SELECT RPT-FILE     ASSIGN TO MSGDIGRP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSGTRAY-FILE
+           RECORDING MODE IS F.
+      *    SOURCE AND RECEIVED COLLIDE WITH COBOL RESERVED WORDS, SO
+      *    THEY ARE LOCALLY RENAMED ON THE COPY - THE DB2 COLUMN
+      *    NAMES ON HR_DB.MSG_IN_TRAY ARE UNCHANGED.
+           COPY MSGINTRY REPLACING ==SOURCE== BY ==MSG-SOURCE==
+                                   ==RECEIVED== BY ==MSG-RECEIVED==.
+
+       FD  CTL-FILE
+           RECORDING MODE IS F.
+       01  CTL-RECORD.
+           05  CTL-WINDOW-START        PIC X(26).
+           05  CTL-WINDOW-END          PIC X(26).
+           05  CTL-THRESHOLD           PIC 9(05).
+
+       SD  SORT-SRC-FILE.
+       01  SORT-SRC-RECORD.
+           05  SSRC-SOURCE             PIC X(08).
+           05  SSRC-EMPNO              PIC X(06).
+
+       SD  SORT-EMP-FILE.
+       01  SORT-EMP-RECORD.
+           05  SEMP-EMPNO              PIC X(06).
+           05  SEMP-SOURCE             PIC X(08).
+
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSGTRAY-STATUS           PIC X(02) VALUE SPACES.
+           88  WS-MSGTRAY-OK                      VALUE '00'.
+       01  WS-CTL-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS               PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF                        VALUE 'Y'.
+           05  WS-FIRST-REC-SW         PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-REC                  VALUE 'Y'.
+
+       01  WS-WINDOW-START             PIC X(26).
+       01  WS-WINDOW-END               PIC X(26).
+       01  WS-THRESHOLD                PIC 9(05) VALUE 99999.
+
+       01  WS-PRIOR-SOURCE             PIC X(08) VALUE SPACES.
+       01  WS-PRIOR-EMPNO              PIC X(06) VALUE SPACES.
+       01  WS-SOURCE-COUNT             PIC S9(07) USAGE COMP VALUE ZERO.
+       01  WS-EMPNO-COUNT              PIC S9(07) USAGE COMP VALUE ZERO.
+
+      ******************************************************************
+      * REPORT LINES                                                    *
+      ******************************************************************
+       01  WS-RPT-TITLE-1.
+           05  FILLER  PIC X(40) VALUE
+               'MSGDIGST - DAILY MESSAGE VOLUME DIGEST'.
+       01  WS-RPT-TITLE-2.
+           05  FILLER  PIC X(40) VALUE
+               'SECTION 1 - VOLUME BY SOURCE'.
+       01  WS-RPT-SRC-HEADING.
+           05  FILLER  PIC X(08) VALUE 'SOURCE'.
+           05  FILLER  PIC X(04) VALUE SPACES.
+           05  FILLER  PIC X(09) VALUE 'MSG COUNT'.
+       01  WS-RPT-SRC-DETAIL.
+           05  RS-SOURCE               PIC X(08).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RS-COUNT                PIC ZZZ,ZZ9.
+       01  WS-RPT-TITLE-3.
+           05  FILLER  PIC X(40) VALUE
+               'SECTION 2 - VOLUME BY EMPNO'.
+       01  WS-RPT-EMP-HEADING.
+           05  FILLER  PIC X(06) VALUE 'EMPNO'.
+           05  FILLER  PIC X(04) VALUE SPACES.
+           05  FILLER  PIC X(09) VALUE 'MSG COUNT'.
+           05  FILLER  PIC X(04) VALUE SPACES.
+           05  FILLER  PIC X(09) VALUE 'FLAG'.
+       01  WS-RPT-EMP-DETAIL.
+           05  RE-EMPNO                PIC X(06).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RE-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RE-FLAG                 PIC X(14).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           OPEN OUTPUT RPT-FILE.
+           WRITE RPT-LINE FROM WS-RPT-TITLE-1.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           SORT SORT-SRC-FILE
+               ON ASCENDING KEY SSRC-SOURCE SSRC-EMPNO
+               INPUT PROCEDURE  2000-LOAD-SRC-SORT THRU 2000-EXIT
+               OUTPUT PROCEDURE 2500-REPORT-BY-SOURCE THRU 2500-EXIT.
+
+           SORT SORT-EMP-FILE
+               ON ASCENDING KEY SEMP-EMPNO SEMP-SOURCE
+               INPUT PROCEDURE  3000-LOAD-EMP-SORT THRU 3000-EXIT
+               OUTPUT PROCEDURE 3500-REPORT-BY-EMPNO THRU 3500-EXIT.
+
+           CLOSE RPT-FILE.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - READ THE CONTROL CARD                        *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT CTL-FILE.
+           READ CTL-FILE
+               AT END
+                   DISPLAY 'MSGDIGST: MISSING CONTROL CARD'
+           END-READ.
+           MOVE CTL-WINDOW-START TO WS-WINDOW-START.
+           MOVE CTL-WINDOW-END   TO WS-WINDOW-END.
+           IF CTL-THRESHOLD NUMERIC AND CTL-THRESHOLD > ZERO
+               MOVE CTL-THRESHOLD TO WS-THRESHOLD
+           END-IF.
+           CLOSE CTL-FILE.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-LOAD-SRC-SORT - RELEASE IN-WINDOW ROWS KEYED BY SOURCE    *
+      ******************************************************************
+       2000-LOAD-SRC-SORT.
+           MOVE 'N' TO WS-EOF-SW.
+           OPEN INPUT MSGTRAY-FILE.
+           PERFORM 2100-READ-MSGTRAY THRU 2100-EXIT.
+           PERFORM UNTIL WS-EOF
+               IF MSG-RECEIVED OF DCLMSGINTRAY NOT LESS THAN
+                      WS-WINDOW-START
+                  AND MSG-RECEIVED OF DCLMSGINTRAY NOT GREATER THAN
+                      WS-WINDOW-END
+                   MOVE MSG-SOURCE OF DCLMSGINTRAY TO SSRC-SOURCE
+                   MOVE EMPNO      OF DCLMSGINTRAY TO SSRC-EMPNO
+                   RELEASE SORT-SRC-RECORD
+               END-IF
+               PERFORM 2100-READ-MSGTRAY THRU 2100-EXIT
+           END-PERFORM.
+           CLOSE MSGTRAY-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-MSGTRAY.
+           READ MSGTRAY-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-REPORT-BY-SOURCE - CONTROL BREAK ON SOURCE                *
+      ******************************************************************
+       2500-REPORT-BY-SOURCE.
+           MOVE 'N' TO WS-EOF-SW.
+           MOVE 'Y' TO WS-FIRST-REC-SW.
+           WRITE RPT-LINE FROM WS-RPT-TITLE-2.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-SRC-HEADING.
+
+           PERFORM 2600-RETURN-SRC-SORT THRU 2600-EXIT.
+           PERFORM UNTIL WS-EOF
+               IF WS-FIRST-REC
+                   MOVE SSRC-SOURCE TO WS-PRIOR-SOURCE
+                   MOVE 'N' TO WS-FIRST-REC-SW
+               END-IF
+               IF SSRC-SOURCE NOT EQUAL WS-PRIOR-SOURCE
+                   PERFORM 2900-WRITE-SRC-LINE THRU 2900-EXIT
+                   MOVE SSRC-SOURCE TO WS-PRIOR-SOURCE
+               END-IF
+               ADD 1 TO WS-SOURCE-COUNT
+               PERFORM 2600-RETURN-SRC-SORT THRU 2600-EXIT
+           END-PERFORM.
+           IF NOT WS-FIRST-REC
+               PERFORM 2900-WRITE-SRC-LINE THRU 2900-EXIT
+           END-IF.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+       2500-EXIT.
+           EXIT.
+
+       2600-RETURN-SRC-SORT.
+           RETURN SORT-SRC-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-RETURN.
+       2600-EXIT.
+           EXIT.
+
+       2900-WRITE-SRC-LINE.
+           MOVE WS-PRIOR-SOURCE TO RS-SOURCE.
+           MOVE WS-SOURCE-COUNT TO RS-COUNT.
+           WRITE RPT-LINE FROM WS-RPT-SRC-DETAIL.
+           MOVE ZERO TO WS-SOURCE-COUNT.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-LOAD-EMP-SORT - RELEASE IN-WINDOW ROWS KEYED BY EMPNO     *
+      ******************************************************************
+       3000-LOAD-EMP-SORT.
+           MOVE 'N' TO WS-EOF-SW.
+           OPEN INPUT MSGTRAY-FILE.
+           PERFORM 2100-READ-MSGTRAY THRU 2100-EXIT.
+           PERFORM UNTIL WS-EOF
+               IF MSG-RECEIVED OF DCLMSGINTRAY NOT LESS THAN
+                      WS-WINDOW-START
+                  AND MSG-RECEIVED OF DCLMSGINTRAY NOT GREATER THAN
+                      WS-WINDOW-END
+                   MOVE EMPNO      OF DCLMSGINTRAY TO SEMP-EMPNO
+                   MOVE MSG-SOURCE OF DCLMSGINTRAY TO SEMP-SOURCE
+                   RELEASE SORT-EMP-RECORD
+               END-IF
+               PERFORM 2100-READ-MSGTRAY THRU 2100-EXIT
+           END-PERFORM.
+           CLOSE MSGTRAY-FILE.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3500-REPORT-BY-EMPNO - CONTROL BREAK ON EMPNO, FLAG OVERFLOW   *
+      ******************************************************************
+       3500-REPORT-BY-EMPNO.
+           MOVE 'N' TO WS-EOF-SW.
+           MOVE 'Y' TO WS-FIRST-REC-SW.
+           WRITE RPT-LINE FROM WS-RPT-TITLE-3.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-EMP-HEADING.
+
+           PERFORM 3600-RETURN-EMP-SORT THRU 3600-EXIT.
+           PERFORM UNTIL WS-EOF
+               IF WS-FIRST-REC
+                   MOVE SEMP-EMPNO TO WS-PRIOR-EMPNO
+                   MOVE 'N' TO WS-FIRST-REC-SW
+               END-IF
+               IF SEMP-EMPNO NOT EQUAL WS-PRIOR-EMPNO
+                   PERFORM 3900-WRITE-EMP-LINE THRU 3900-EXIT
+                   MOVE SEMP-EMPNO TO WS-PRIOR-EMPNO
+               END-IF
+               ADD 1 TO WS-EMPNO-COUNT
+               PERFORM 3600-RETURN-EMP-SORT THRU 3600-EXIT
+           END-PERFORM.
+           IF NOT WS-FIRST-REC
+               PERFORM 3900-WRITE-EMP-LINE THRU 3900-EXIT
+           END-IF.
+       3500-EXIT.
+           EXIT.
+
+       3600-RETURN-EMP-SORT.
+           RETURN SORT-EMP-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-RETURN.
+       3600-EXIT.
+           EXIT.
+
+       3900-WRITE-EMP-LINE.
+           MOVE WS-PRIOR-EMPNO TO RE-EMPNO.
+           MOVE WS-EMPNO-COUNT TO RE-COUNT.
+           IF WS-EMPNO-COUNT > WS-THRESHOLD
+               MOVE '** FLOODED **' TO RE-FLAG
+           ELSE
+               MOVE SPACES TO RE-FLAG
+           END-IF.
+           WRITE RPT-LINE FROM WS-RPT-EMP-DETAIL.
+           MOVE ZERO TO WS-EMPNO-COUNT.
+       3900-EXIT.
+           EXIT.
