@@ -0,0 +1,280 @@
+      ******************************************************************
+      * PROGRAM-ID: MSGARCHV                                           *
+      * AUTHOR:     R. KESSLER - HR SYSTEMS                            *
+      * INSTALLATION: HR_DB BATCH SUITE                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * REMARKS.                                                       *
+      *     RETENTION/ARCHIVAL JOB FOR MSG_IN_TRAY.  READS THE LIVE    *
+      *     IN-TRAY FILE IN EMPNO/RECEIVED KEY SEQUENCE, COPIES ANY    *
+      *     ROW OLDER THAN THE CUTOFF TIMESTAMP ON THE CONTROL CARD TO *
+      *     THE ARCHIVE FILE, THEN DELETES IT FROM THE LIVE FILE.      *
+      *     A CHECKPOINT RECORD IS REWRITTEN EVERY N ROWS (N FROM THE  *
+      *     CONTROL CARD) SO AN ABEND PARTWAY THROUGH A LARGE RUN CAN  *
+      *     BE RESTARTED WITH A START ON THE LAST COMMITTED KEY        *
+      *     INSTEAD OF REPROCESSING THE FILE FROM THE TOP.             *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.                                          *
+      *   08/09/2026 RAK  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGARCHV.
+       AUTHOR. R. KESSLER.
+       INSTALLATION. HR_DB BATCH SUITE.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSGTRAY-FILE ASSIGN TO MSGTRAY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MSGTRAY-COMBINED-KEY
+               FILE STATUS IS WS-MSGTRAY-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO MSGARCH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+           SELECT CTL-FILE    ASSIGN TO MSGCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT CKPT-FILE   ASSIGN TO MSGCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSGTRAY-FILE
+           RECORDING MODE IS F.
+      *    SOURCE AND RECEIVED COLLIDE WITH COBOL RESERVED WORDS, SO
+      *    THEY ARE LOCALLY RENAMED ON THE COPY - THE DB2 COLUMN
+      *    NAMES ON HR_DB.MSG_IN_TRAY ARE UNCHANGED.
+           COPY MSGINTRY REPLACING ==SOURCE== BY ==MSG-SOURCE==
+                                   ==RECEIVED== BY ==MSG-RECEIVED==.
+       01  MSGTRAY-KEY-VIEW REDEFINES DCLMSGINTRAY.
+           05  MSGTRAY-COMBINED-KEY.
+               10  MSGTRAY-KEY-EMPNO       PIC X(06).
+               10  MSGTRAY-KEY-RECEIVED    PIC X(26).
+           05  FILLER                      PIC X(3072).
+
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS F.
+       01  ARCHIVE-RECORD              PIC X(3104).
+
+       FD  CTL-FILE
+           RECORDING MODE IS F.
+       01  CTL-RECORD.
+           05  CTL-CUTOFF-DATE         PIC X(26).
+           05  CTL-CHECKPOINT-INTERVAL PIC 9(05).
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-FILE-RECORD            PIC X(52).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSGTRAY-STATUS           PIC X(02) VALUE SPACES.
+           88  WS-MSGTRAY-OK                      VALUE '00'.
+           88  WS-MSGTRAY-EOF                      VALUE '10'.
+       01  WS-ARCHIVE-STATUS           PIC X(02) VALUE SPACES.
+       01  WS-CTL-STATUS               PIC X(02) VALUE SPACES.
+       01  WS-CKPT-STATUS              PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF                        VALUE 'Y'.
+           05  WS-CKPT-FOUND-SW        PIC X(01) VALUE 'N'.
+               88  WS-CKPT-FOUND                 VALUE 'Y'.
+           05  WS-RESTARTING-SW        PIC X(01) VALUE 'N'.
+               88  WS-RESTARTING                 VALUE 'Y'.
+
+       01  WS-CUTOFF-DATE              PIC X(26).
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 1000.
+       01  WS-ROWS-SINCE-CKPT          PIC S9(09) USAGE COMP VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-ROWS-READ            PIC S9(09) USAGE COMP VALUE ZERO.
+           05  WS-ROWS-ARCHIVED        PIC S9(09) USAGE COMP VALUE ZERO.
+           05  WS-ROWS-SKIPPED         PIC S9(09) USAGE COMP VALUE ZERO.
+
+       COPY MSGCKPT.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MSGTRAY THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - READ CONTROL CARD, OPEN FILES, POSITION THE  *
+      *                   LIVE FILE AT THE LAST COMMITTED CHECKPOINT   *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  CTL-FILE.
+           READ CTL-FILE
+               AT END
+                   DISPLAY 'MSGARCHV: MISSING CONTROL CARD'
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+           MOVE CTL-CUTOFF-DATE TO WS-CUTOFF-DATE.
+           IF CTL-CHECKPOINT-INTERVAL NUMERIC
+               AND CTL-CHECKPOINT-INTERVAL > ZERO
+               MOVE CTL-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+           END-IF.
+           CLOSE CTL-FILE.
+
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+           IF WS-CKPT-FOUND AND MSGCKPT-IN-PROGRESS
+               MOVE 'Y' TO WS-RESTARTING-SW
+           END-IF.
+
+      *    ON A RESTART, ARCHIVE-FILE ALREADY HOLDS THE ROWS ARCHIVED
+      *    BEFORE THE ABEND - OPEN EXTEND SO THOSE ROWS AREN'T LOST.
+      *    A GENUINE FRESH RUN STILL OPENS OUTPUT TO START CLEAN.
+           OPEN I-O MSGTRAY-FILE.
+           IF WS-RESTARTING
+               OPEN EXTEND ARCHIVE-FILE
+           ELSE
+               OPEN OUTPUT ARCHIVE-FILE
+           END-IF.
+           IF NOT WS-MSGTRAY-OK
+               DISPLAY 'MSGARCHV: UNABLE TO OPEN MSGTRAY, STATUS='
+                       WS-MSGTRAY-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+
+           IF WS-RESTARTING
+               MOVE MSGCKPT-ROWS-ARCHIVED TO WS-ROWS-ARCHIVED
+               MOVE MSGCKPT-ROWS-READ     TO WS-ROWS-READ
+               MOVE MSGCKPT-ROWS-SKIPPED  TO WS-ROWS-SKIPPED
+               MOVE MSGCKPT-EMPNO         TO MSGTRAY-KEY-EMPNO
+               MOVE MSGCKPT-RECEIVED      TO MSGTRAY-KEY-RECEIVED
+               START MSGTRAY-FILE KEY IS GREATER THAN
+                     MSGTRAY-COMBINED-KEY
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF-SW
+               END-START
+               DISPLAY 'MSGARCHV: RESTARTING AFTER EMPNO='
+                       MSGCKPT-EMPNO ' RECEIVED=' MSGCKPT-RECEIVED
+           ELSE
+               MOVE LOW-VALUES TO MSGTRAY-COMBINED-KEY
+               START MSGTRAY-FILE KEY IS NOT LESS THAN
+                     MSGTRAY-COMBINED-KEY
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF-SW
+               END-START
+           END-IF.
+
+           IF NOT WS-EOF
+               PERFORM 2100-READ-MSGTRAY THRU 2100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-READ-CHECKPOINT - LOAD THE LAST CHECKPOINT, IF ANY        *
+      ******************************************************************
+       1100-READ-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-FOUND-SW.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS EQUAL '00'
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-FILE-RECORD TO MSGCKPT-RECORD
+                       MOVE 'Y' TO WS-CKPT-FOUND-SW
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-MSGTRAY - ARCHIVE AND DELETE ONE QUALIFYING ROW   *
+      ******************************************************************
+       2000-PROCESS-MSGTRAY.
+           ADD 1 TO WS-ROWS-READ.
+           IF MSG-RECEIVED OF DCLMSGINTRAY < WS-CUTOFF-DATE
+               MOVE DCLMSGINTRAY TO ARCHIVE-RECORD
+               WRITE ARCHIVE-RECORD
+               DELETE MSGTRAY-FILE
+                   INVALID KEY
+                       DISPLAY 'MSGARCHV: DELETE FAILED FOR EMPNO='
+                               MSGTRAY-KEY-EMPNO
+               END-DELETE
+               ADD 1 TO WS-ROWS-ARCHIVED
+               ADD 1 TO WS-ROWS-SINCE-CKPT
+               IF WS-ROWS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+                   MOVE ZERO TO WS-ROWS-SINCE-CKPT
+               END-IF
+           ELSE
+               ADD 1 TO WS-ROWS-SKIPPED
+           END-IF.
+
+           PERFORM 2100-READ-MSGTRAY THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-READ-MSGTRAY - SEQUENTIAL READ IN KEY SEQUENCE            *
+      ******************************************************************
+       2100-READ-MSGTRAY.
+           READ MSGTRAY-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2900-WRITE-CHECKPOINT - COMMIT PROGRESS SO A RESTART PICKS UP  *
+      *                         AFTER THE LAST ARCHIVED ROW            *
+      ******************************************************************
+       2900-WRITE-CHECKPOINT.
+           MOVE MSGTRAY-KEY-EMPNO    TO MSGCKPT-EMPNO.
+           MOVE MSGTRAY-KEY-RECEIVED TO MSGCKPT-RECEIVED.
+           MOVE WS-ROWS-ARCHIVED     TO MSGCKPT-ROWS-ARCHIVED.
+           MOVE WS-ROWS-READ         TO MSGCKPT-ROWS-READ.
+           MOVE WS-ROWS-SKIPPED      TO MSGCKPT-ROWS-SKIPPED.
+           MOVE 'N'                  TO MSGCKPT-RUN-COMPLETE.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE MSGCKPT-RECORD TO CKPT-FILE-RECORD.
+           WRITE CKPT-FILE-RECORD.
+           CLOSE CKPT-FILE.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE - WRITE THE COMPLETION CHECKPOINT AND CLOSE UP   *
+      ******************************************************************
+       3000-FINALIZE.
+           MOVE HIGH-VALUES          TO MSGTRAY-KEY-EMPNO
+                                         MSGTRAY-KEY-RECEIVED.
+           MOVE WS-ROWS-ARCHIVED     TO MSGCKPT-ROWS-ARCHIVED.
+           MOVE WS-ROWS-READ         TO MSGCKPT-ROWS-READ.
+           MOVE WS-ROWS-SKIPPED      TO MSGCKPT-ROWS-SKIPPED.
+           MOVE 'Y'                  TO MSGCKPT-RUN-COMPLETE.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE MSGCKPT-RECORD TO CKPT-FILE-RECORD.
+           WRITE CKPT-FILE-RECORD.
+           CLOSE CKPT-FILE.
+
+           DISPLAY 'MSGARCHV: ROWS READ      = ' WS-ROWS-READ.
+           DISPLAY 'MSGARCHV: ROWS ARCHIVED  = ' WS-ROWS-ARCHIVED.
+           DISPLAY 'MSGARCHV: ROWS RETAINED  = ' WS-ROWS-SKIPPED.
+
+           CLOSE MSGTRAY-FILE
+                 ARCHIVE-FILE.
+       3000-EXIT.
+           EXIT.
