@@ -0,0 +1,251 @@
+      ******************************************************************
+      * PROGRAM-ID: MSGRECON                                           *
+      * AUTHOR:     R. KESSLER - HR SYSTEMS                            *
+      * INSTALLATION: HR_DB BATCH SUITE                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * REMARKS.                                                       *
+      *     REFERENTIAL-INTEGRITY CHECK BETWEEN MSG_IN_TRAY AND EMP.   *
+      *     SORTS THE EMP EXTRACT BY EMPNO INTO A SEARCH-ALL TABLE,    *
+      *     THEN READS MSG_IN_TRAY AND LOOKS EACH ROW'S EMPNO UP       *
+      *     AGAINST THAT TABLE.  ANY NOTE WHOSE EMPNO IS NOT A CURRENT *
+      *     EMPLOYEE IS LISTED ON THE ORPHAN-MESSAGE REPORT.           *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.                                          *
+      *   08/09/2026 RAK  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGRECON.
+       AUTHOR. R. KESSLER.
+       INSTALLATION. HR_DB BATCH SUITE.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-IN-FILE   ASSIGN TO EMPIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPIN-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+
+           SELECT MSGTRAY-FILE  ASSIGN TO MSGTRAY
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSGTRAY-STATUS.
+
+           SELECT RPT-FILE      ASSIGN TO MSGORPHN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-IN-FILE
+           RECORDING MODE IS F.
+           COPY EMP.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-EMPNO              PIC X(06).
+
+       FD  MSGTRAY-FILE
+           RECORDING MODE IS F.
+      *    SOURCE AND RECEIVED COLLIDE WITH COBOL RESERVED WORDS, SO
+      *    THEY ARE LOCALLY RENAMED ON THE COPY - THE DB2 COLUMN
+      *    NAMES ON HR_DB.MSG_IN_TRAY ARE UNCHANGED.
+           COPY MSGINTRY REPLACING ==SOURCE== BY ==MSG-SOURCE==
+                                   ==RECEIVED== BY ==MSG-RECEIVED==.
+
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPIN-STATUS             PIC X(02) VALUE SPACES.
+           88  WS-EMPIN-OK                        VALUE '00'.
+       01  WS-MSGTRAY-STATUS           PIC X(02) VALUE SPACES.
+           88  WS-MSGTRAY-OK                      VALUE '00'.
+       01  WS-RPT-STATUS               PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF                        VALUE 'Y'.
+           05  WS-FOUND-SW             PIC X(01) VALUE 'N'.
+               88  WS-EMPNO-FOUND                VALUE 'Y'.
+
+       01  WS-EMP-TABLE-MAX            PIC S9(07) USAGE COMP
+                                        VALUE 10000.
+       01  WS-EMP-TABLE-COUNT          PIC S9(07) USAGE COMP VALUE ZERO.
+       01  WS-EMP-TABLE.
+           05  WS-EMP-ENTRY OCCURS 1 TO 10000 TIMES
+                            DEPENDING ON WS-EMP-TABLE-COUNT
+                            ASCENDING KEY IS WS-EMP-EMPNO
+                            INDEXED BY WS-EMP-IDX.
+               10  WS-EMP-EMPNO        PIC X(06).
+
+       01  WS-ROWS-READ                PIC S9(07) USAGE COMP VALUE ZERO.
+       01  WS-ROWS-ORPHANED            PIC S9(07) USAGE COMP VALUE ZERO.
+
+      ******************************************************************
+      * REPORT LINES                                                    *
+      ******************************************************************
+       01  WS-RPT-HEADING-1.
+           05  FILLER  PIC X(40) VALUE
+               'MSGRECON - MSG_IN_TRAY ORPHAN REPORT'.
+       01  WS-RPT-HEADING-2.
+           05  FILLER  PIC X(06) VALUE 'EMPNO'.
+           05  FILLER  PIC X(04) VALUE SPACES.
+           05  FILLER  PIC X(26) VALUE 'RECEIVED'.
+           05  FILLER  PIC X(04) VALUE SPACES.
+           05  FILLER  PIC X(08) VALUE 'SOURCE'.
+           05  FILLER  PIC X(04) VALUE SPACES.
+           05  FILLER  PIC X(30) VALUE 'SUBJECT'.
+       01  WS-RPT-DETAIL.
+           05  RD-EMPNO                PIC X(06).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RD-RECEIVED             PIC X(26).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RD-SOURCE               PIC X(08).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RD-SUBJECT              PIC X(30).
+       01  WS-RPT-TOTALS.
+           05  FILLER  PIC X(20) VALUE 'MESSAGES READ.......'.
+           05  RT-ROWS-READ            PIC ZZZ,ZZ9.
+       01  WS-RPT-TOTALS-ORPH.
+           05  FILLER  PIC X(20) VALUE 'MESSAGES ORPHANED...'.
+           05  RT-ROWS-ORPHANED        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-EMP-TABLE THRU 1000-EXIT.
+           PERFORM 2000-CHECK-MSGTRAY  THRU 2000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-LOAD-EMP-TABLE - SORT DCLEMP BY EMPNO INTO A SEARCH-ALL   *
+      *                       TABLE.  THE EXTRACT ITSELF CARRIES NO    *
+      *                       GUARANTEED ROW ORDER, SO IT IS SORTED    *
+      *                       HERE RATHER THAN TRUSTED AS-IS.          *
+      ******************************************************************
+       1000-LOAD-EMP-TABLE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-EMPNO
+               INPUT PROCEDURE  1100-LOAD-SORT  THRU 1100-EXIT
+               OUTPUT PROCEDURE 1200-BUILD-TABLE THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-SORT.
+           OPEN INPUT EMP-IN-FILE.
+           IF NOT WS-EMPIN-OK
+               DISPLAY 'MSGRECON: UNABLE TO OPEN EMPIN, STATUS='
+                       WS-EMPIN-STATUS
+           ELSE
+               PERFORM 1110-READ-EMPIN THRU 1110-EXIT
+               PERFORM UNTIL WS-EOF
+                   MOVE EMPNO OF DCLEMP TO SORT-EMPNO
+                   RELEASE SORT-RECORD
+                   PERFORM 1110-READ-EMPIN THRU 1110-EXIT
+               END-PERFORM
+           END-IF.
+           CLOSE EMP-IN-FILE.
+       1100-EXIT.
+           EXIT.
+
+       1110-READ-EMPIN.
+           READ EMP-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+       1200-BUILD-TABLE.
+           MOVE 'N' TO WS-EOF-SW.
+           PERFORM 1210-RETURN-SORT THRU 1210-EXIT.
+           PERFORM UNTIL WS-EOF
+               IF WS-EMP-TABLE-COUNT < WS-EMP-TABLE-MAX
+                   ADD 1 TO WS-EMP-TABLE-COUNT
+                   MOVE SORT-EMPNO
+                       TO WS-EMP-EMPNO (WS-EMP-TABLE-COUNT)
+               ELSE
+                   DISPLAY 'MSGRECON: EMP TABLE FULL, ROW SKIPPED'
+               END-IF
+               PERFORM 1210-RETURN-SORT THRU 1210-EXIT
+           END-PERFORM.
+           MOVE 'N' TO WS-EOF-SW.
+       1200-EXIT.
+           EXIT.
+
+       1210-RETURN-SORT.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-RETURN.
+       1210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CHECK-MSGTRAY - LOOK UP EACH NOTE'S EMPNO AGAINST EMP     *
+      ******************************************************************
+       2000-CHECK-MSGTRAY.
+           OPEN INPUT  MSGTRAY-FILE
+                OUTPUT RPT-FILE.
+           WRITE RPT-LINE FROM WS-RPT-HEADING-1.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           WRITE RPT-LINE FROM WS-RPT-HEADING-2.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM 2100-READ-MSGTRAY THRU 2100-EXIT.
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-ROWS-READ
+               PERFORM 2200-LOOKUP-EMPNO THRU 2200-EXIT
+               IF NOT WS-EMPNO-FOUND
+                   ADD 1 TO WS-ROWS-ORPHANED
+                   MOVE EMPNO        OF DCLMSGINTRAY TO RD-EMPNO
+                   MOVE MSG-RECEIVED OF DCLMSGINTRAY TO RD-RECEIVED
+                   MOVE MSG-SOURCE   OF DCLMSGINTRAY TO RD-SOURCE
+                   MOVE SUBJECT      OF DCLMSGINTRAY TO RD-SUBJECT
+                   WRITE RPT-LINE FROM WS-RPT-DETAIL
+               END-IF
+               PERFORM 2100-READ-MSGTRAY THRU 2100-EXIT
+           END-PERFORM.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-ROWS-READ     TO RT-ROWS-READ.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS.
+           MOVE WS-ROWS-ORPHANED TO RT-ROWS-ORPHANED.
+           WRITE RPT-LINE FROM WS-RPT-TOTALS-ORPH.
+
+           CLOSE MSGTRAY-FILE
+                 RPT-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-MSGTRAY.
+           READ MSGTRAY-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-LOOKUP-EMPNO.
+           MOVE 'N' TO WS-FOUND-SW.
+           SEARCH ALL WS-EMP-ENTRY
+               AT END
+                   MOVE 'N' TO WS-FOUND-SW
+               WHEN WS-EMP-EMPNO (WS-EMP-IDX) EQUAL
+                    EMPNO OF DCLMSGINTRAY
+                   MOVE 'Y' TO WS-FOUND-SW
+           END-SEARCH.
+       2200-EXIT.
+           EXIT.
