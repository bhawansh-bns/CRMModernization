@@ -0,0 +1,213 @@
+      ******************************************************************
+      * PROGRAM-ID: MSGSPLIT                                           *
+      * AUTHOR:     R. KESSLER - HR SYSTEMS                            *
+      * INSTALLATION: HR_DB BATCH SUITE                                *
+      * DATE-WRITTEN: 08/09/2026                                       *
+      * DATE-COMPILED:                                                 *
+      *-----------------------------------------------------------------
+      * REMARKS.                                                       *
+      *     CONVERTS EACH MSG_IN_TRAY ROW'S FLAT PIC X(3000) NOTE-TEXT *
+      *     INTO A MSGHDR HEADER ROW (KEY, SOURCE, SUBJECT, AND THE    *
+      *     ACTUAL TEXT LENGTH) PLUS ONLY AS MANY 250-BYTE MSGSEG      *
+      *     CONTINUATION SEGMENTS AS THE REAL CONTENT NEEDS, SO A      *
+      *     SHORT NOTE DOESN'T DRAG THE SAME I/O COST AS THE RARE      *
+      *     FULL-LENGTH ONE.                                           *
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.                                          *
+      *   08/09/2026 RAK  INITIAL VERSION.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGSPLIT.
+       AUTHOR. R. KESSLER.
+       INSTALLATION. HR_DB BATCH SUITE.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSGTRAY-FILE  ASSIGN TO MSGTRAY
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSGTRAY-STATUS.
+
+           SELECT MSGHDR-FILE   ASSIGN TO MSGHDROT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSGHDR-STATUS.
+
+           SELECT MSGSEG-FILE   ASSIGN TO MSGSEGOT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSGSEG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSGTRAY-FILE
+           RECORDING MODE IS F.
+      *    SOURCE AND RECEIVED COLLIDE WITH COBOL RESERVED WORDS, SO
+      *    THEY ARE LOCALLY RENAMED ON THE COPY - THE DB2 COLUMN
+      *    NAMES ON HR_DB.MSG_IN_TRAY ARE UNCHANGED.
+           COPY MSGINTRY REPLACING ==SOURCE== BY ==MSG-SOURCE==
+                                   ==RECEIVED== BY ==MSG-RECEIVED==.
+
+       FD  MSGHDR-FILE
+           RECORDING MODE IS F.
+           COPY MSGHDR.
+
+       FD  MSGSEG-FILE
+           RECORDING MODE IS F.
+           COPY MSGSEG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSGTRAY-STATUS           PIC X(02) VALUE SPACES.
+           88  WS-MSGTRAY-OK                      VALUE '00'.
+       01  WS-MSGHDR-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-MSGSEG-STATUS            PIC X(02) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF                        VALUE 'Y'.
+
+       01  WS-SEGMENT-SIZE             PIC S9(04) USAGE COMP VALUE 250.
+       01  WS-SCAN-IDX                 PIC S9(04) USAGE COMP.
+       01  WS-TEXT-LENGTH              PIC S9(04) USAGE COMP.
+       01  WS-SEGMENT-COUNT            PIC S9(04) USAGE COMP.
+       01  WS-SEGMENT-REMAINDER        PIC S9(04) USAGE COMP.
+       01  WS-SEG-NUM                  PIC S9(04) USAGE COMP.
+       01  WS-SEG-START                PIC S9(04) USAGE COMP.
+       01  WS-SEG-LEN                  PIC S9(04) USAGE COMP.
+
+       01  WS-NOTES-READ               PIC S9(07) USAGE COMP VALUE ZERO.
+       01  WS-SEGMENTS-WRITTEN         PIC S9(07) USAGE COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MSGTRAY THRU 2000-EXIT.
+           PERFORM 3000-FINALIZE       THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE                                                 *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  MSGTRAY-FILE.
+           OPEN OUTPUT MSGHDR-FILE
+                       MSGSEG-FILE.
+           IF NOT WS-MSGTRAY-OK
+               DISPLAY 'MSGSPLIT: UNABLE TO OPEN MSGTRAY, STATUS='
+                       WS-MSGTRAY-STATUS
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-MSGTRAY - SPLIT EVERY NOTE INTO HEADER + SEGMENTS *
+      ******************************************************************
+       2000-PROCESS-MSGTRAY.
+           PERFORM 2100-READ-MSGTRAY THRU 2100-EXIT.
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-NOTES-READ
+               PERFORM 2200-COMPUTE-LENGTH  THRU 2200-EXIT
+               PERFORM 2300-WRITE-HEADER    THRU 2300-EXIT
+               PERFORM 2400-WRITE-SEGMENTS  THRU 2400-EXIT
+               PERFORM 2100-READ-MSGTRAY THRU 2100-EXIT
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-MSGTRAY.
+           READ MSGTRAY-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-COMPUTE-LENGTH - TRIM TRAILING SPACES OFF NOTE-TEXT AND   *
+      *                       WORK OUT HOW MANY SEGMENTS IT NEEDS      *
+      ******************************************************************
+       2200-COMPUTE-LENGTH.
+           SET WS-SCAN-IDX TO 3000.
+           PERFORM 2210-SCAN-BACK THRU 2210-EXIT
+               UNTIL WS-SCAN-IDX EQUAL ZERO
+               OR NOTE-TEXT OF DCLMSGINTRAY (WS-SCAN-IDX:1)
+                  NOT EQUAL SPACE.
+           MOVE WS-SCAN-IDX TO WS-TEXT-LENGTH.
+
+           IF WS-TEXT-LENGTH EQUAL ZERO
+               MOVE ZERO TO WS-SEGMENT-COUNT
+           ELSE
+               DIVIDE WS-TEXT-LENGTH BY WS-SEGMENT-SIZE
+                   GIVING WS-SEGMENT-COUNT
+                   REMAINDER WS-SEGMENT-REMAINDER
+               IF WS-SEGMENT-REMAINDER GREATER THAN ZERO
+                   ADD 1 TO WS-SEGMENT-COUNT
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2210-SCAN-BACK.
+           SUBTRACT 1 FROM WS-SCAN-IDX.
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-WRITE-HEADER                                               *
+      ******************************************************************
+       2300-WRITE-HEADER.
+           MOVE EMPNO        OF DCLMSGINTRAY TO MSGHDR-EMPNO.
+           MOVE MSG-RECEIVED OF DCLMSGINTRAY TO MSGHDR-RECEIVED.
+           MOVE MSG-SOURCE   OF DCLMSGINTRAY TO MSGHDR-SOURCE.
+           MOVE SUBJECT      OF DCLMSGINTRAY TO MSGHDR-SUBJECT.
+           MOVE WS-TEXT-LENGTH                TO MSGHDR-TEXT-LENGTH.
+           MOVE WS-SEGMENT-COUNT               TO MSGHDR-SEGMENT-COUNT.
+           WRITE MSGHDR-RECORD.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-WRITE-SEGMENTS - ONE MSGSEG ROW PER 250-BYTE CHUNK        *
+      ******************************************************************
+       2400-WRITE-SEGMENTS.
+           PERFORM 2410-WRITE-ONE-SEGMENT THRU 2410-EXIT
+               VARYING WS-SEG-NUM FROM 1 BY 1
+               UNTIL WS-SEG-NUM GREATER THAN WS-SEGMENT-COUNT.
+       2400-EXIT.
+           EXIT.
+
+       2410-WRITE-ONE-SEGMENT.
+           COMPUTE WS-SEG-START = ((WS-SEG-NUM - 1) * WS-SEGMENT-SIZE)
+                                  + 1.
+           COMPUTE WS-SEG-LEN = WS-TEXT-LENGTH - WS-SEG-START + 1.
+           IF WS-SEG-LEN GREATER THAN WS-SEGMENT-SIZE
+               MOVE WS-SEGMENT-SIZE TO WS-SEG-LEN
+           END-IF.
+
+           MOVE EMPNO        OF DCLMSGINTRAY TO MSGSEG-EMPNO.
+           MOVE MSG-RECEIVED OF DCLMSGINTRAY TO MSGSEG-RECEIVED.
+           MOVE WS-SEG-NUM                    TO MSGSEG-SEGMENT-NUMBER.
+           MOVE WS-SEG-LEN                     TO MSGSEG-SEGMENT-LENGTH.
+           MOVE SPACES                         TO MSGSEG-SEGMENT-TEXT.
+           MOVE NOTE-TEXT OF DCLMSGINTRAY
+                   (WS-SEG-START:WS-SEG-LEN)  TO MSGSEG-SEGMENT-TEXT.
+           WRITE MSGSEG-RECORD.
+           ADD 1 TO WS-SEGMENTS-WRITTEN.
+       2410-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE                                                   *
+      ******************************************************************
+       3000-FINALIZE.
+           CLOSE MSGTRAY-FILE
+                 MSGHDR-FILE
+                 MSGSEG-FILE.
+           DISPLAY 'MSGSPLIT: NOTES READ........ ' WS-NOTES-READ.
+           DISPLAY 'MSGSPLIT: SEGMENTS WRITTEN... ' WS-SEGMENTS-WRITTEN.
+       3000-EXIT.
+           EXIT.
