@@ -0,0 +1,14 @@
+      ******************************************************************
+      * MSGSEG - ONE CONTINUATION SEGMENT OF A SPLIT MSG_IN_TRAY NOTE. *
+      *          EMPNO/RECEIVED TIE THE SEGMENT BACK TO ITS MSGHDR     *
+      *          ROW; SEGMENT-NUMBER ORDERS THE SEGMENTS FOR A NOTE;   *
+      *          SEGMENT-LENGTH IS THE NUMBER OF BYTES OF SEGMENT-TEXT *
+      *          THAT ARE ACTUAL CONTENT (ONLY THE LAST SEGMENT OF A   *
+      *          NOTE IS EVER PARTIALLY FILLED).                       *
+      ******************************************************************
+       01  MSGSEG-RECORD.
+           05  MSGSEG-EMPNO             PIC X(06).
+           05  MSGSEG-RECEIVED          PIC X(26).
+           05  MSGSEG-SEGMENT-NUMBER    PIC 9(02).
+           05  MSGSEG-SEGMENT-LENGTH    PIC 9(03).
+           05  MSGSEG-SEGMENT-TEXT      PIC X(250).
