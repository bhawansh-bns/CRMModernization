@@ -0,0 +1,14 @@
+      ******************************************************************
+      * MSGHDR - HEADER RECORD FOR A SPLIT MSG_IN_TRAY NOTE.  CARRIES  *
+      *          THE KEY AND DESCRIPTIVE FIELDS ONCE PER NOTE, PLUS    *
+      *          THE ACTUAL TEXT LENGTH AND HOW MANY MSGSEG SEGMENTS   *
+      *          FOLLOW IT, SO A SHORT NOTE NO LONGER COSTS THE SAME   *
+      *          I/O AS THE FULL PIC X(3000) NOTE-TEXT ON DCLMSGINTRAY.*
+      ******************************************************************
+       01  MSGHDR-RECORD.
+           05  MSGHDR-EMPNO             PIC X(06).
+           05  MSGHDR-RECEIVED          PIC X(26).
+           05  MSGHDR-SOURCE            PIC X(08).
+           05  MSGHDR-SUBJECT           PIC X(64).
+           05  MSGHDR-TEXT-LENGTH       PIC 9(04).
+           05  MSGHDR-SEGMENT-COUNT     PIC 9(02).
