@@ -0,0 +1,15 @@
+      ******************************************************************
+      * MSGCKPT - RESTART CHECKPOINT RECORD FOR MSGARCHV               *
+      *           HOLDS THE LAST MSG_IN_TRAY KEY COMMITTED TO THE      *
+      *           ARCHIVE FILE SO AN ABENDED RUN CAN RESTART WITHOUT   *
+      *           REPROCESSING ROWS ALREADY ARCHIVED.                  *
+      ******************************************************************
+       01  MSGCKPT-RECORD.
+           05  MSGCKPT-EMPNO           PIC X(06).
+           05  MSGCKPT-RECEIVED        PIC X(26).
+           05  MSGCKPT-ROWS-ARCHIVED   PIC S9(09) USAGE COMP.
+           05  MSGCKPT-ROWS-READ       PIC S9(09) USAGE COMP.
+           05  MSGCKPT-ROWS-SKIPPED    PIC S9(09) USAGE COMP.
+           05  MSGCKPT-RUN-COMPLETE    PIC X(01).
+               88  MSGCKPT-COMPLETE            VALUE 'Y'.
+               88  MSGCKPT-IN-PROGRESS         VALUE 'N'.
